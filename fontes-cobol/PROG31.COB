@@ -0,0 +1,89 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID. PROG031.
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT ARQDRV ASSIGN TO UT-S-ARQDRV
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-ARQDRV-STATUS.
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD   ARQDRV
+            LABEL RECORDS ARE STANDARD
+            DATA   RECORD IS REG-DRV.
+       01   REG-DRV.
+            05 REG-DRV-DATA    PIC 9(08).
+            05 FILLER          PIC X       VALUE SPACE.
+            05 REG-DRV-HORA    PIC 9(08).
+            05 FILLER          PIC X       VALUE SPACE.
+            05 REG-DRV-ETAPA   PIC X(10).
+            05 FILLER          PIC X       VALUE SPACE.
+            05 REG-DRV-STATUS  PIC X(20).
+       WORKING-STORAGE                 SECTION.
+       77  FS-ARQDRV-STATUS PIC XX VALUE '00'.
+       PROCEDURE                        DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 0100-INICIAR.
+            PERFORM 0200-EXECUTAR-CICLO.
+            PERFORM 0900-FINALIZAR.
+           STOP RUN.
+      *-----------------------------------------------------
+       0100-INICIAR.
+           OPEN EXTEND ARQDRV.
+             IF FS-ARQDRV-STATUS = '35'
+                OPEN OUTPUT ARQDRV.
+             IF FS-ARQDRV-STATUS NOT = '00'
+                DISPLAY 'ERRO AO ABRIR ARQDRV.... ' FS-ARQDRV-STATUS.
+           DISPLAY '------------------------------------'.
+           DISPLAY 'CICLO NOTURNO DO CADASTRO DE CLIENTES'.
+           DISPLAY '------------------------------------'.
+      *-----------------------------------------------------
+       0200-EXECUTAR-CICLO.
+           PERFORM 0210-CARGA.
+           PERFORM 0220-LISTAGEM.
+           PERFORM 0230-PESQUISA.
+      *-----------------------------------------------------
+       0210-CARGA.
+           MOVE 'CARGA'    TO REG-DRV-ETAPA.
+           MOVE 'INICIADA' TO REG-DRV-STATUS.
+           PERFORM 0250-GRAVAR-DRV.
+           DISPLAY 'ETAPA 1 - CARGA DE CLIENTES (PROG016)'.
+           CALL 'PROG016'.
+           MOVE 'CARGA'     TO REG-DRV-ETAPA.
+           MOVE 'CONCLUIDA' TO REG-DRV-STATUS.
+           PERFORM 0250-GRAVAR-DRV.
+      *-----------------------------------------------------
+       0220-LISTAGEM.
+           MOVE 'LISTAGEM'  TO REG-DRV-ETAPA.
+           MOVE 'INICIADA'  TO REG-DRV-STATUS.
+           PERFORM 0250-GRAVAR-DRV.
+           DISPLAY 'ETAPA 2 - LISTAGEM DO CADASTRO (PROG014)'.
+           CALL 'PROG014'.
+           MOVE 'LISTAGEM'  TO REG-DRV-ETAPA.
+           MOVE 'CONCLUIDA' TO REG-DRV-STATUS.
+           PERFORM 0250-GRAVAR-DRV.
+      *-----------------------------------------------------
+       0230-PESQUISA.
+           MOVE 'PESQUISA'  TO REG-DRV-ETAPA.
+           MOVE 'INICIADA'  TO REG-DRV-STATUS.
+           PERFORM 0250-GRAVAR-DRV.
+           DISPLAY 'ETAPA 3 - PESQUISA DE CLIENTE (PROG017)'.
+           CALL 'PROG017'.
+           MOVE 'PESQUISA'  TO REG-DRV-ETAPA.
+           MOVE 'CONCLUIDA' TO REG-DRV-STATUS.
+           PERFORM 0250-GRAVAR-DRV.
+      *-----------------------------------------------------
+       0250-GRAVAR-DRV.
+           IF FS-ARQDRV-STATUS = '00'
+              ACCEPT REG-DRV-DATA FROM DATE YYYYMMDD
+              ACCEPT REG-DRV-HORA FROM TIME
+              WRITE REG-DRV.
+      *-----------------------------------------------------
+       0900-FINALIZAR.
+           IF FS-ARQDRV-STATUS = '00'
+              CLOSE ARQDRV.
+           DISPLAY '------------------------------------'.
+           DISPLAY 'CICLO NOTURNO CONCLUIDO'.
