@@ -0,0 +1,75 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID. PROG029.
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO UT-S-ARQCLI
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS REG-CODIGO
+                  ALTERNATE RECORD KEY IS REG-NOME
+                      WITH DUPLICATES
+                  FILE STATUS IS FS-CLIENTES-STATUS.
+           SELECT ARQBKP ASSIGN TO UT-S-ARQBKP
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-ARQBKP-STATUS.
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD   CLIENTES
+            LABEL RECORDS ARE STANDARD
+            RECORD CONTAINS 111 CHARACTERS
+            BLOCK  CONTAINS 0 RECORDS
+            DATA   RECORD IS CLIENTES.
+       01   REG-CLIENTES.
+           COPY BOOKCLI.
+       FD   ARQBKP
+            LABEL RECORDS ARE STANDARD
+            RECORD CONTAINS 111 CHARACTERS
+            DATA   RECORD IS REG-BACKUP.
+       01   REG-BACKUP                 PIC X(111).
+       WORKING-STORAGE                 SECTION.
+       77  FS-CLIENTES        PIC X VALUE 'N'.
+       77  FS-CLIENTES-STATUS PIC XX VALUE '00'.
+       77  FS-ARQBKP-STATUS   PIC XX VALUE '00'.
+       77  WRK-DATA-BACKUP    PIC 9(08) VALUE ZEROS.
+       77  WRK-QTD-BACKUP     PIC 9(05) VALUE 0.
+       PROCEDURE                        DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 0100-INICIAR.
+            PERFORM 0200-PROCESSAR UNTIL FS-CLIENTES = 'F'.
+            PERFORM 0300-FINALIZAR.
+           STOP RUN.
+      *-----------------------------------------------------
+       0100-INICIAR.
+           ACCEPT WRK-DATA-BACKUP FROM DATE YYYYMMDD.
+           OPEN INPUT CLIENTES.
+             IF FS-CLIENTES-STATUS NOT = '00'
+                DISPLAY 'ERRO AO ABRIR CLIENTES.. ' FS-CLIENTES-STATUS
+                MOVE 'F' TO FS-CLIENTES
+                GO TO 0100-FIM.
+           OPEN OUTPUT ARQBKP.
+             IF FS-ARQBKP-STATUS NOT = '00'
+                DISPLAY 'ERRO AO ABRIR ARQBKP.... ' FS-ARQBKP-STATUS
+                MOVE 'F' TO FS-CLIENTES
+                GO TO 0100-FIM.
+           DISPLAY 'BACKUP DO CADASTRO DE CLIENTES EM ' WRK-DATA-BACKUP.
+            READ CLIENTES AT END
+                          MOVE 'F' TO FS-CLIENTES.
+              IF FS-CLIENTES = 'F'
+                 DISPLAY 'NENHUM REGISTRO NO ARQUIVO'.
+       0100-FIM.
+      *-----------------------------------------------------
+       0200-PROCESSAR.
+           MOVE REG-CLIENTES TO REG-BACKUP.
+           WRITE REG-BACKUP.
+           ADD 1 TO WRK-QTD-BACKUP.
+           READ CLIENTES AT END
+                         MOVE 'F' TO FS-CLIENTES.
+      *-----------------------------------------------------
+       0300-FINALIZAR.
+            CLOSE CLIENTES.
+            CLOSE ARQBKP.
+            DISPLAY 'REGISTROS COPIADOS PARA O BACKUP. ' WRK-QTD-BACKUP.
