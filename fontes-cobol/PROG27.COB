@@ -0,0 +1,30 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID. PROG027.
+       ENVIRONMENT                     DIVISION.
+       DATA                            DIVISION.
+       WORKING-STORAGE                 SECTION.
+       77  WRK-OPCAO        PIC 9(01)  VALUE 0.
+       PROCEDURE                       DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 0100-MENU.
+            EVALUATE WRK-OPCAO
+                WHEN 1
+                    CALL 'PROG016'
+                WHEN 2
+                    CALL 'PROG014'
+                WHEN 3
+                    CALL 'PROG017'
+                WHEN OTHER
+                    DISPLAY 'OPCAO INVALIDA'
+            END-EVALUATE.
+           STOP RUN.
+      *-----------------------------------------------------
+       0100-MENU.
+           DISPLAY '------------------------------------'.
+           DISPLAY 'MENU DE JOBS DO CADASTRO DE CLIENTES '.
+           DISPLAY '------------------------------------'.
+           DISPLAY '1 - CARGA DE NOVO CLIENTE (PROG016)  '.
+           DISPLAY '2 - LISTAGEM DO CADASTRO   (PROG014)  '.
+           DISPLAY '3 - PESQUISA DE CLIENTE    (PROG017)  '.
+           DISPLAY 'OPCAO..... '.
+           ACCEPT WRK-OPCAO.
