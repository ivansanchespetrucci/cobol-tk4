@@ -1,49 +1,175 @@
-       IDENTIFICATION                  DIVISION.             
-       PROGRAM-ID. PROG014.                                  
-       ENVIRONMENT                     DIVISION.             
-       CONFIGURATION                   SECTION.              
-       SPECIAL-NAMES.                                        
-           DECIMAL-POINT IS COMMA.                           
-       INPUT-OUTPUT                     SECTION.             
-       FILE-CONTROL.                                         
-           SELECT CLIENTES ASSIGN TO UT-S-ARQCLI.            
-       DATA                            DIVISION.             
-       FILE                            SECTION.              
-       FD   CLIENTES                                         
-            LABEL RECORDS ARE STANDARD                       
-            RECORD CONTAINS 50 CHARACTERS                    
-            BLOCK  CONTAINS 0 RECORDS                        
-            DATA   RECORD IS CLIENTES.                       
-       01   REG-CLIENTES.                                    
-            05 REG-CODIGO   PIC 9(05).                       
-            05 REG-NOME     PIC X(20).                       
-            05 REG-ENDERECO PIC X(25).                       
-       WORKING-STORAGE                 SECTION.                  
-       77  FS-CLIENTES      PIC X VALUE 'N'.                     
-       77  WRK-LIDOS        PIC 9(05)  VALUE 0.                  
-       PROCEDURE                        DIVISION.                
-       0001-PRINCIPAL.                                           
-            PERFORM 0100-INICIAR.                                
-            PERFORM 0200-PROCESSAR UNTIL FS-CLIENTES = 'F'.      
-            PERFORM 0300-FINALIZAR.                              
-           STOP RUN.                                             
-      *-----------------------------------------------------     
-       0100-INICIAR.                                             
-           OPEN INPUT CLIENTES.                                  
-            READ CLIENTES AT END                                 
-                          MOVE 'F' TO FS-CLIENTES.               
-              IF FS-CLIENTES = 'F'                               
-                 DISPLAY 'NENHUM REGISTRO NO ARQUIVO'.           
-      *-----------------------------------------------------     
-       0200-PROCESSAR.                                           
-                 DISPLAY 'CODIGO....' REG-CODIGO                 
-                 DISPLAY 'NOME......' REG-NOME                   
-                 DISPLAY 'ENDERECO..' REG-ENDERECO.            
-                 DISPLAY '------------------------------'.     
-                 ADD 1 TO WRK-LIDOS.                           
-            READ CLIENTES AT END                               
-                          MOVE 'F' TO FS-CLIENTES.             
-      *-----------------------------------------------------   
-       0300-FINALIZAR.                                         
-            CLOSE CLIENTES.                                    
-            DISPLAY 'REGISTROS LIDOS... ' WRK-LIDOS.           
\ No newline at end of file
+       IDENTIFICATION                  DIVISION.             
+       PROGRAM-ID. PROG014.                                  
+       ENVIRONMENT                     DIVISION.             
+       CONFIGURATION                   SECTION.              
+       SPECIAL-NAMES.                                        
+           DECIMAL-POINT IS COMMA.                           
+       INPUT-OUTPUT                     SECTION.             
+       FILE-CONTROL.                                         
+           SELECT CLIENTES ASSIGN TO UT-S-ARQCLI
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS REG-CODIGO
+                  ALTERNATE RECORD KEY IS REG-NOME
+                      WITH DUPLICATES
+                  FILE STATUS IS FS-CLIENTES-STATUS.
+           SELECT ARQCKPT ASSIGN TO UT-S-ARQCKPT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-ARQCKPT-STATUS.
+           SELECT ARQSTAT ASSIGN TO UT-S-ARQSTAT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-ARQSTAT-STATUS.
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD   CLIENTES
+            LABEL RECORDS ARE STANDARD
+            RECORD CONTAINS 111 CHARACTERS
+            BLOCK  CONTAINS 0 RECORDS
+            DATA   RECORD IS CLIENTES.
+       01   REG-CLIENTES.
+           COPY BOOKCLI.
+       FD   ARQCKPT
+            LABEL RECORDS ARE STANDARD
+            DATA   RECORD IS REG-CKPT.
+       01   REG-CKPT                   PIC 9(05).
+       FD   ARQSTAT
+            LABEL RECORDS ARE STANDARD
+            DATA   RECORD IS REG-STAT.
+       01   REG-STAT.
+            05 REG-STAT-EXECS          PIC 9(07).
+            05 FILLER                  PIC X       VALUE SPACE.
+            05 REG-STAT-LIDOS          PIC 9(09).
+            05 FILLER                  PIC X       VALUE SPACE.
+            05 REG-STAT-HASH           PIC 9(11).
+       WORKING-STORAGE                 SECTION.
+       77  FS-CLIENTES      PIC X VALUE 'N'.
+       77  FS-CLIENTES-STATUS PIC XX VALUE '00'.
+       77  FS-ARQCKPT-STATUS PIC XX VALUE '00'.
+       77  FS-ARQSTAT-STATUS PIC XX VALUE '00'.
+       77  WRK-LIDOS        PIC 9(05)  VALUE 0.
+       77  WRK-LINHAS       PIC 9(02)  VALUE 0.
+       77  WRK-MAX-LINHAS   PIC 9(02)  VALUE 15.
+       77  WRK-PAGINA       PIC 9(03)  VALUE 0.
+       77  WRK-HASH-CODIGO  PIC 9(09)  VALUE 0.
+       77  WRK-ULT-CKPT     PIC 9(05)  VALUE 0.
+       77  WRK-TOT-EXECS    PIC 9(07)  VALUE 0.
+       77  WRK-TOT-LIDOS    PIC 9(09)  VALUE 0.
+       77  WRK-TOT-HASH     PIC 9(11)  VALUE 0.
+       77  WRK-ULT-CODIGO   PIC 9(05)  VALUE 0.
+       77  WRK-RETORNO      PIC 9(02)  VALUE 0.
+       PROCEDURE                        DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 0100-INICIAR.
+            PERFORM 0200-PROCESSAR UNTIL FS-CLIENTES = 'F'.
+            PERFORM 0300-FINALIZAR.
+            MOVE WRK-RETORNO TO RETURN-CODE.
+           GOBACK.
+      *-----------------------------------------------------
+       0100-INICIAR.
+           OPEN INPUT CLIENTES.
+             IF FS-CLIENTES-STATUS NOT = '00'
+                DISPLAY 'ERRO AO ABRIR CLIENTES.. ' FS-CLIENTES-STATUS
+                MOVE 'F' TO FS-CLIENTES
+                MOVE 8 TO WRK-RETORNO
+                GO TO 0100-FIM.
+           OPEN INPUT ARQCKPT.
+             IF FS-ARQCKPT-STATUS = '00'
+                READ ARQCKPT INTO WRK-ULT-CKPT
+                    AT END
+                        MOVE 0 TO WRK-ULT-CKPT
+                END-READ
+                CLOSE ARQCKPT.
+             IF WRK-ULT-CKPT NOT = 0
+                DISPLAY 'REINICIO APOS O CODIGO... ' WRK-ULT-CKPT.
+            READ CLIENTES AT END
+                          MOVE 'F' TO FS-CLIENTES.
+              IF FS-CLIENTES = 'F'
+                 DISPLAY 'NENHUM REGISTRO NO ARQUIVO'
+                 MOVE 4 TO WRK-RETORNO.
+           PERFORM 0120-AVANCAR-CKPT
+               UNTIL FS-CLIENTES = 'F' OR REG-CODIGO > WRK-ULT-CKPT.
+             IF FS-CLIENTES = 'F' AND WRK-RETORNO NOT = 4
+                DISPLAY 'NENHUM REGISTRO APOS O PONTO DE REINICIO'
+                MOVE 4 TO WRK-RETORNO.
+           PERFORM 0130-LER-STAT.
+       0100-FIM.
+      *-----------------------------------------------------
+       0120-AVANCAR-CKPT.
+           ADD 1 TO WRK-LIDOS.
+           ADD REG-CODIGO TO WRK-HASH-CODIGO.
+           READ CLIENTES AT END
+                         MOVE 'F' TO FS-CLIENTES.
+      *-----------------------------------------------------
+       0130-LER-STAT.
+           OPEN INPUT ARQSTAT.
+             IF FS-ARQSTAT-STATUS = '00'
+                READ ARQSTAT INTO REG-STAT
+                    NOT AT END
+                        MOVE REG-STAT-EXECS TO WRK-TOT-EXECS
+                        MOVE REG-STAT-LIDOS TO WRK-TOT-LIDOS
+                        MOVE REG-STAT-HASH  TO WRK-TOT-HASH
+                END-READ
+                CLOSE ARQSTAT.
+      *-----------------------------------------------------
+       0150-CABECALHO.
+            ADD 1 TO WRK-PAGINA.
+            MOVE 0 TO WRK-LINHAS.
+            DISPLAY ' '.
+            DISPLAY 'RELACAO DE CLIENTES ------- PAGINA ' WRK-PAGINA.
+            DISPLAY 'CODIGO NOME                 ENDERECO'.
+            DISPLAY '------------------------------------'.
+      *-----------------------------------------------------
+       0200-PROCESSAR.
+             IF REG-CODIGO < WRK-ULT-CODIGO
+                DISPLAY 'ATENCAO: FORA DE SEQUENCIA... ' REG-CODIGO.
+             MOVE REG-CODIGO TO WRK-ULT-CODIGO.
+             ADD 1 TO WRK-LIDOS.
+             ADD REG-CODIGO TO WRK-HASH-CODIGO.
+             IF REG-STATUS NOT = 'I'
+                IF WRK-LINHAS = 0
+                   PERFORM 0150-CABECALHO
+                END-IF
+                DISPLAY 'CODIGO....' REG-CODIGO
+                DISPLAY 'NOME......' REG-NOME
+                DISPLAY 'ENDERECO..' REG-ENDERECO
+                DISPLAY 'CEP.......' REG-CEP
+                DISPLAY 'TELEFONE..' REG-TELEFONE
+                DISPLAY '------------------------------'
+                ADD 1 TO WRK-LINHAS
+                IF WRK-LINHAS = WRK-MAX-LINHAS
+                   MOVE 0 TO WRK-LINHAS
+                END-IF
+             END-IF.
+             PERFORM 0250-GRAVAR-CKPT.
+            READ CLIENTES AT END
+                          MOVE 'F' TO FS-CLIENTES.
+      *-----------------------------------------------------
+       0250-GRAVAR-CKPT.
+           OPEN OUTPUT ARQCKPT.
+           MOVE REG-CODIGO TO REG-CKPT.
+           WRITE REG-CKPT.
+           CLOSE ARQCKPT.
+      *-----------------------------------------------------
+       0300-FINALIZAR.
+            CLOSE CLIENTES.
+            MOVE 0 TO REG-CKPT.
+            OPEN OUTPUT ARQCKPT.
+            WRITE REG-CKPT.
+            CLOSE ARQCKPT.
+            DISPLAY '------------------------------------'.
+            DISPLAY 'REGISTROS LIDOS... ' WRK-LIDOS.
+            DISPLAY 'TOTAL DE CONTROLE. ' WRK-HASH-CODIGO.
+            PERFORM 0350-GRAVAR-STAT.
+      *-----------------------------------------------------
+       0350-GRAVAR-STAT.
+           ADD 1 TO WRK-TOT-EXECS.
+           ADD WRK-LIDOS       TO WRK-TOT-LIDOS.
+           ADD WRK-HASH-CODIGO TO WRK-TOT-HASH.
+           MOVE WRK-TOT-EXECS TO REG-STAT-EXECS.
+           MOVE WRK-TOT-LIDOS TO REG-STAT-LIDOS.
+           MOVE WRK-TOT-HASH  TO REG-STAT-HASH.
+           OPEN OUTPUT ARQSTAT.
+           WRITE REG-STAT.
+           CLOSE ARQSTAT.
+           DISPLAY 'EXECUCOES ACUMULADAS.... ' WRK-TOT-EXECS.
+           DISPLAY 'REGISTROS LIDOS (TOTAL). ' WRK-TOT-LIDOS.
