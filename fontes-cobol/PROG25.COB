@@ -0,0 +1,40 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID. PROG025.
+       ENVIRONMENT                     DIVISION.
+       DATA                            DIVISION.
+       WORKING-STORAGE                 SECTION.
+       77  WRK-TABELA      PIC 9(2)    VALUE ZEROS.
+       77  WRK-MULT        PIC 9(2)    VALUE ZEROS.
+       77  WRK-RES         PIC 9(3)    VALUE ZEROS.
+       77  WRK-LINHAS      PIC 9(02)   VALUE 0.
+       77  WRK-MAX-LINHAS  PIC 9(02)   VALUE 15.
+       77  WRK-PAGINA      PIC 9(03)   VALUE 0.
+       PROCEDURE                       DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-IMPRIME-TABELA VARYING WRK-TABELA FROM 1 BY 1
+               UNTIL WRK-TABELA > 10.
+           STOP RUN.
+      *-----------------------------------------------------
+       0100-IMPRIME-TABELA.
+           DISPLAY 'TABUADA DO ' WRK-TABELA.
+           PERFORM 0110-IMPRIME-LINHA VARYING WRK-MULT FROM 1 BY 1
+               UNTIL WRK-MULT > 10.
+      *-----------------------------------------------------
+       0110-IMPRIME-LINHA.
+           IF WRK-LINHAS = 0
+              PERFORM 0150-CABECALHO
+           END-IF.
+           MULTIPLY WRK-TABELA BY WRK-MULT GIVING WRK-RES.
+           DISPLAY 'NUMERO ' WRK-TABELA ' X ' WRK-MULT ' = ' WRK-RES.
+           ADD 1 TO WRK-LINHAS.
+           IF WRK-LINHAS = WRK-MAX-LINHAS
+              MOVE 0 TO WRK-LINHAS
+           END-IF.
+      *-----------------------------------------------------
+       0150-CABECALHO.
+           ADD 1 TO WRK-PAGINA.
+           MOVE 0 TO WRK-LINHAS.
+           DISPLAY ' '.
+           DISPLAY 'TABUADAS DE MULTIPLICAR ------- PAGINA ' WRK-PAGINA.
+           DISPLAY 'TABELA  MULT  RESULTADO'.
+           DISPLAY '------------------------------'.
