@@ -0,0 +1,101 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID. PROG030.
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS ASSIGN TO UT-S-ARQTUR
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-ALUNOS-STATUS.
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD   ALUNOS
+            LABEL RECORDS ARE STANDARD
+            DATA   RECORD IS REG-ALUNO.
+       01   REG-ALUNO.
+            05 REG-TURMA                PIC X(04).
+            05 REG-MATRICULA            PIC 9(05).
+            05 REG-N1                   PIC 9(02)V99.
+            05 REG-N2                   PIC 9(02)V99.
+       WORKING-STORAGE                 SECTION.
+       77  FS-ALUNOS        PIC X VALUE 'N'.
+       77  FS-ALUNOS-STATUS PIC XX VALUE '00'.
+       01  WRK-TAB-TURMAS.
+           05 WRK-TAB-ENTRY OCCURS 50 TIMES.
+               10 WRK-TAB-TURMA  PIC X(04) VALUE SPACES.
+               10 WRK-TAB-REPROV PIC 9(03) VALUE ZEROS.
+               10 WRK-TAB-RECUP  PIC 9(03) VALUE ZEROS.
+               10 WRK-TAB-APROV  PIC 9(03) VALUE ZEROS.
+       77  WRK-TAB-QTD      PIC 9(02) VALUE 0.
+       77  WRK-IDX          PIC 9(02) VALUE 0.
+       77  WRK-POS-TURMA    PIC 9(02) VALUE 0.
+       77  WRK-MEDIA        PIC 9(03)V99 COMP VALUE ZEROS.
+       77  WRK-MEDIA-ED     PIC ZZ9,99   VALUE ZEROS.
+       PROCEDURE                        DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 0100-INICIAR.
+            PERFORM 0200-PROCESSAR UNTIL FS-ALUNOS = 'F'.
+            PERFORM 0900-FINALIZAR.
+           STOP RUN.
+      *-----------------------------------------------------
+       0100-INICIAR.
+           OPEN INPUT ALUNOS.
+             IF FS-ALUNOS-STATUS NOT = '00'
+                DISPLAY 'ERRO AO ABRIR ARQTUR.... ' FS-ALUNOS-STATUS
+                MOVE 'F' TO FS-ALUNOS
+                GO TO 0100-FIM.
+            READ ALUNOS AT END
+                        MOVE 'F' TO FS-ALUNOS.
+              IF FS-ALUNOS = 'F'
+                 DISPLAY 'NENHUM ALUNO NO ARQUIVO'.
+       0100-FIM.
+      *-----------------------------------------------------
+       0200-PROCESSAR.
+           PERFORM 0210-LOCALIZAR-TURMA.
+           COMPUTE WRK-MEDIA = (REG-N1 + REG-N2) / 2.
+           MOVE WRK-MEDIA TO WRK-MEDIA-ED.
+           DISPLAY 'TURMA ' REG-TURMA ' MATRIC ' REG-MATRICULA
+                   ' MEDIA ' WRK-MEDIA-ED.
+           IF WRK-POS-TURMA NOT = 0
+              IF WRK-MEDIA EQUAL 2 OR WRK-MEDIA LESS THAN 2
+                 ADD 1 TO WRK-TAB-REPROV (WRK-POS-TURMA)
+              ELSE
+                 IF WRK-MEDIA LESS THAN 6
+                    ADD 1 TO WRK-TAB-RECUP (WRK-POS-TURMA)
+                 ELSE
+                    ADD 1 TO WRK-TAB-APROV (WRK-POS-TURMA).
+           READ ALUNOS AT END
+                       MOVE 'F' TO FS-ALUNOS.
+      *-----------------------------------------------------
+       0210-LOCALIZAR-TURMA.
+           MOVE 0 TO WRK-POS-TURMA.
+           PERFORM 0220-PROCURAR-TURMA
+               VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX > WRK-TAB-QTD OR WRK-POS-TURMA NOT = 0.
+           IF WRK-POS-TURMA = 0
+              IF WRK-TAB-QTD > 49
+                 DISPLAY 'LIMITE DE 50 TURMAS EXCEDIDO, IGNORADA. '
+                         REG-TURMA
+              ELSE
+                 ADD 1 TO WRK-TAB-QTD
+                 MOVE WRK-TAB-QTD TO WRK-POS-TURMA
+                 MOVE REG-TURMA TO WRK-TAB-TURMA (WRK-POS-TURMA).
+      *-----------------------------------------------------
+       0220-PROCURAR-TURMA.
+           IF WRK-TAB-TURMA (WRK-IDX) = REG-TURMA
+              MOVE WRK-IDX TO WRK-POS-TURMA.
+      *-----------------------------------------------------
+       0900-FINALIZAR.
+           CLOSE ALUNOS.
+           DISPLAY '------------------------------------'.
+           DISPLAY 'DISTRIBUICAO DE NOTAS POR TURMA'.
+           PERFORM 0910-IMPRIMIR-TURMA
+               VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > WRK-TAB-QTD.
+      *-----------------------------------------------------
+       0910-IMPRIMIR-TURMA.
+           DISPLAY 'TURMA ' WRK-TAB-TURMA (WRK-IDX)
+                   ' REPROV ' WRK-TAB-REPROV (WRK-IDX)
+                   ' RECUP ' WRK-TAB-RECUP (WRK-IDX)
+                   ' APROV ' WRK-TAB-APROV (WRK-IDX).
