@@ -1,33 +1,238 @@
-       IDENTIFICATION                  DIVISION.                
-       PROGRAM-ID. PROG007.                                     
-       ENVIRONMENT                     DIVISION.                
-       CONFIGURATION                   SECTION.                 
-       SPECIAL-NAMES.                                           
-           DECIMAL-POINT IS COMMA.                              
-       DATA                            DIVISION.                
-       WORKING-STORAGE                 SECTION.                 
-       77  WRK-N1       PIC 9(02)V99 VALUE ZEROS.               
-       77  WRK-N2       PIC 9(02)V99 VALUE ZEROS.               
-       77  WRK-MEDIA    PIC 9(03)V99 COMP  VALUE  ZEROS.        
-       77  WRK-MEDIA-ED PIC ZZ9,99   VALUE ZEROS.               
-       PROCEDURE                        DIVISION.               
-           ACCEPT WRK-N1.                                       
-           ACCEPT WRK-N2.                                       
-      *==================================================       
-              COMPUTE WRK-MEDIA = (WRK-N1 + WRK-N2) / 2.        
-               MOVE WRK-MEDIA TO WRK-MEDIA-ED.                  
-               DISPLAY 'MEDIA  ' WRK-MEDIA-ED.                  
-              IF WRK-MEDIA  EQUAL 2 OR WRK-MEDIA LESS THAN  2   
-                 DISPLAY 'ALUNO REPROVADO'.                          
-              IF WRK-MEDIA LESS THAN 6 AND WRK-MEDIA GREATER THAN 2  
-                 DISPLAY 'ALUNO RECUPERACAO'.                        
-              IF WRK-MEDIA EQUAL 6 OR WRK-MEDIA GREATER THAN 6       
-                 DISPLAY 'ALUNO APROVADO'.                           
-                                                                     
-      *       IF WRK-MEDIA < 2 OR WRK-MEDIA = 2                      
-      *          DISPLAY 'ALUNO REPROVADO'.                          
-      *       IF WRK-MEDIA < 6 OR WRK-MEDIA > 2                      
-      *          DISPLAY 'ALUNO RECUPERACAO'.                        
-      *       IF WRK-MEDIA > 6 OR WRK-MEDIA = 6                      
-      *          DISPLAY 'ALUNO RECUPERACAO'.                        
-           STOP RUN.                                                 
\ No newline at end of file
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID. PROG007.
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS ASSIGN TO UT-S-ARQALU
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-ALUNOS-STATUS.
+           SELECT ARQREL ASSIGN TO UT-S-ARQREL
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-ARQREL-STATUS.
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD   ALUNOS
+            LABEL RECORDS ARE STANDARD
+            DATA   RECORD IS REG-ALUNO.
+       01   REG-ALUNO.
+           05 REG-MATRICULA            PIC 9(05).
+           05 REG-N1                   PIC 9(02)V99.
+           05 REG-N2                   PIC 9(02)V99.
+           05 REG-N3-INF               PIC 9(02)V99.
+       FD   ARQREL
+            LABEL RECORDS ARE STANDARD
+            DATA   RECORD IS REG-REL.
+       01   REG-REL                    PIC X(80).
+       WORKING-STORAGE                 SECTION.
+       77  WRK-N1       PIC 9(02)V99 VALUE ZEROS.
+       77  WRK-N2       PIC 9(02)V99 VALUE ZEROS.
+       77  WRK-MEDIA    PIC 9(03)V99 COMP  VALUE  ZEROS.
+       77  WRK-MEDIA-ED PIC ZZ9,99   VALUE ZEROS.
+       77  WRK-MODO         PIC 9(01) VALUE 1.
+       77  FS-ALUNOS        PIC X VALUE 'N'.
+       77  FS-ALUNOS-STATUS PIC XX VALUE '00'.
+       77  WRK-QTD-REPROV   PIC 9(03) VALUE 0.
+       77  WRK-QTD-RECUP    PIC 9(03) VALUE 0.
+       77  WRK-QTD-APROV    PIC 9(03) VALUE 0.
+       77  WRK-PONDERAR     PIC 9(01) VALUE 2.
+       77  WRK-PESO1        PIC 9(01) VALUE 1.
+       77  WRK-PESO2        PIC 9(01) VALUE 1.
+       77  WRK-PESOS-VALIDO PIC X     VALUE 'N'.
+           88 WRK-PESOS-OK         VALUE 'S'.
+       77  WRK-N3           PIC 9(02)V99 VALUE ZEROS.
+       77  WRK-MEDIA-FINAL  PIC 9(03)V99 COMP VALUE ZEROS.
+       77  WRK-MEDIA-FIN-ED PIC ZZ9,99   VALUE ZEROS.
+       77  WRK-QTD-APROV-REC  PIC 9(03) VALUE 0.
+       77  WRK-QTD-REPROV-REC PIC 9(03) VALUE 0.
+       77  FS-ARQREL-STATUS   PIC XX VALUE '00'.
+       77  WRK-MATRICULA-REL  PIC 9(05) VALUE ZEROS.
+       77  WRK-SITUACAO-REL   PIC X(20) VALUE SPACES.
+       77  WRK-LINHAS         PIC 9(02) VALUE 0.
+       77  WRK-MAX-LINHAS     PIC 9(02) VALUE 15.
+       77  WRK-PAGINA         PIC 9(03) VALUE 0.
+       PROCEDURE                        DIVISION.
+       0001-PRINCIPAL.
+            DISPLAY 'MODO (1=ALUNO UNICO 2=TURMA/ARQUIVO).. '.
+            ACCEPT WRK-MODO.
+            DISPLAY 'MEDIA PONDERADA (1=SIM 2=NAO)........ '.
+            ACCEPT WRK-PONDERAR.
+            IF WRK-PONDERAR = 1
+               PERFORM 0055-ACEITAR-PESOS.
+            PERFORM 0050-ABRIR-RELATORIO.
+            IF WRK-MODO = 2
+               PERFORM 0100-INICIAR
+               PERFORM 0200-PROCESSAR UNTIL FS-ALUNOS = 'F'
+               PERFORM 0300-FINALIZAR
+            ELSE
+               PERFORM 0250-ALUNO-UNICO.
+            PERFORM 0900-FECHAR-RELATORIO.
+           STOP RUN.
+      *-----------------------------------------------------
+       0050-ABRIR-RELATORIO.
+           OPEN OUTPUT ARQREL.
+             IF FS-ARQREL-STATUS NOT = '00'
+                DISPLAY 'ERRO AO ABRIR ARQREL.... ' FS-ARQREL-STATUS.
+      *-----------------------------------------------------
+       0055-ACEITAR-PESOS.
+           MOVE 'N' TO WRK-PESOS-VALIDO.
+           PERFORM 0056-LER-PESOS UNTIL WRK-PESOS-OK.
+      *-----------------------------------------------------
+       0056-LER-PESOS.
+           DISPLAY 'PESO DA NOTA 1 (1-9)................. '.
+           ACCEPT WRK-PESO1.
+           DISPLAY 'PESO DA NOTA 2 (1-9)................. '.
+           ACCEPT WRK-PESO2.
+           IF WRK-PESO1 + WRK-PESO2 = 0
+              DISPLAY 'PESOS INVALIDOS, A SOMA NAO PODE SER ZERO'
+           ELSE
+              MOVE 'S' TO WRK-PESOS-VALIDO.
+      *-----------------------------------------------------
+       0060-CABECALHO-REL.
+           ADD 1 TO WRK-PAGINA.
+           MOVE 0 TO WRK-LINHAS.
+           MOVE SPACES TO REG-REL.
+           STRING 'BOLETIM DE NOTAS ------- PAGINA ' WRK-PAGINA
+               DELIMITED BY SIZE INTO REG-REL.
+           WRITE REG-REL.
+           MOVE SPACES TO REG-REL.
+           STRING 'MATRICULA  MEDIA    SITUACAO'
+               DELIMITED BY SIZE INTO REG-REL.
+           WRITE REG-REL.
+      *-----------------------------------------------------
+       0070-GRAVAR-LINHA-REL.
+           IF FS-ARQREL-STATUS = '00'
+              IF WRK-LINHAS = 0
+                 PERFORM 0060-CABECALHO-REL.
+              MOVE SPACES TO REG-REL
+              STRING WRK-MATRICULA-REL '   ' WRK-MEDIA-ED
+                     '   ' WRK-SITUACAO-REL
+                  DELIMITED BY SIZE INTO REG-REL
+              WRITE REG-REL
+              ADD 1 TO WRK-LINHAS
+              IF WRK-LINHAS = WRK-MAX-LINHAS
+                 MOVE 0 TO WRK-LINHAS.
+      *-----------------------------------------------------
+       0100-INICIAR.
+           OPEN INPUT ALUNOS.
+             IF FS-ALUNOS-STATUS NOT = '00'
+                DISPLAY 'ERRO AO ABRIR ALUNOS.... ' FS-ALUNOS-STATUS
+                MOVE 'F' TO FS-ALUNOS
+                GO TO 0100-FIM.
+            READ ALUNOS AT END
+                        MOVE 'F' TO FS-ALUNOS.
+              IF FS-ALUNOS = 'F'
+                 DISPLAY 'NENHUM ALUNO NO ARQUIVO'.
+       0100-FIM.
+      *-----------------------------------------------------
+       0200-PROCESSAR.
+           MOVE REG-N1 TO WRK-N1.
+           MOVE REG-N2 TO WRK-N2.
+           MOVE REG-MATRICULA TO WRK-MATRICULA-REL.
+           DISPLAY 'MATRICULA ' REG-MATRICULA.
+           PERFORM 0230-CLASSIFICAR.
+           DISPLAY '------------------------------'.
+           READ ALUNOS AT END
+                       MOVE 'F' TO FS-ALUNOS.
+      *-----------------------------------------------------
+       0230-CLASSIFICAR.
+           IF WRK-PONDERAR = 1
+              COMPUTE WRK-MEDIA =
+                  (WRK-N1 * WRK-PESO1 + WRK-N2 * WRK-PESO2)
+                  / (WRK-PESO1 + WRK-PESO2)
+           ELSE
+              COMPUTE WRK-MEDIA = (WRK-N1 + WRK-N2) / 2.
+           MOVE WRK-MEDIA TO WRK-MEDIA-ED.
+           DISPLAY 'MEDIA  ' WRK-MEDIA-ED.
+           IF WRK-MEDIA  EQUAL 2 OR WRK-MEDIA LESS THAN  2
+              DISPLAY 'ALUNO REPROVADO'
+              MOVE 'REPROVADO' TO WRK-SITUACAO-REL
+              ADD 1 TO WRK-QTD-REPROV.
+           IF WRK-MEDIA LESS THAN 6 AND WRK-MEDIA GREATER THAN 2
+              DISPLAY 'ALUNO RECUPERACAO'
+              MOVE 'RECUPERACAO' TO WRK-SITUACAO-REL
+              ADD 1 TO WRK-QTD-RECUP
+              IF WRK-MODO = 2
+                 IF REG-N3-INF IS NUMERIC
+                    MOVE REG-N3-INF TO WRK-N3
+                    PERFORM 0245-CALCULAR-EXAME
+                 ELSE
+                    DISPLAY 'RECUPERACAO SEM NOTA DE EXAME NO ARQUIVO'
+                 END-IF
+              ELSE
+                 PERFORM 0240-EXAME-FINAL
+              END-IF.
+           IF WRK-MEDIA EQUAL 6 OR WRK-MEDIA GREATER THAN 6
+              DISPLAY 'ALUNO APROVADO'
+              MOVE 'APROVADO' TO WRK-SITUACAO-REL
+              ADD 1 TO WRK-QTD-APROV.
+           PERFORM 0070-GRAVAR-LINHA-REL.
+      *-----------------------------------------------------
+       0240-EXAME-FINAL.
+           DISPLAY 'NOTA DO EXAME FINAL (RECUPERACAO)... '.
+           ACCEPT WRK-N3.
+           PERFORM 0245-CALCULAR-EXAME.
+      *-----------------------------------------------------
+       0245-CALCULAR-EXAME.
+           COMPUTE WRK-MEDIA-FINAL = (WRK-MEDIA + WRK-N3) / 2.
+           MOVE WRK-MEDIA-FINAL TO WRK-MEDIA-FIN-ED.
+           DISPLAY 'MEDIA FINAL  ' WRK-MEDIA-FIN-ED.
+           IF WRK-MEDIA-FINAL EQUAL 6 OR WRK-MEDIA-FINAL GREATER THAN 6
+              DISPLAY 'ALUNO APROVADO APOS RECUPERACAO'
+              MOVE 'APROV.APOS EXAME' TO WRK-SITUACAO-REL
+              ADD 1 TO WRK-QTD-APROV-REC
+           ELSE
+              DISPLAY 'ALUNO REPROVADO APOS RECUPERACAO'
+              MOVE 'REPROV.APOS EXAME' TO WRK-SITUACAO-REL
+              ADD 1 TO WRK-QTD-REPROV-REC.
+      *-----------------------------------------------------
+       0250-ALUNO-UNICO.
+           MOVE ZEROS TO WRK-MATRICULA-REL.
+           ACCEPT WRK-N1.
+           ACCEPT WRK-N2.
+           PERFORM 0230-CLASSIFICAR.
+      *-----------------------------------------------------
+       0300-FINALIZAR.
+            CLOSE ALUNOS.
+            DISPLAY '------------------------------'.
+            DISPLAY 'REPROVADOS..... ' WRK-QTD-REPROV.
+            DISPLAY 'RECUPERACAO.... ' WRK-QTD-RECUP.
+            DISPLAY 'APROVADOS...... ' WRK-QTD-APROV.
+            IF WRK-QTD-RECUP NOT = 0
+               DISPLAY '  APROV.APOS EXAME FINAL. ' WRK-QTD-APROV-REC
+               DISPLAY '  REPROV.APOS EXAME FINAL ' WRK-QTD-REPROV-REC.
+            PERFORM 0350-GRAVAR-TOTAIS-REL.
+      *-----------------------------------------------------
+       0350-GRAVAR-TOTAIS-REL.
+           IF FS-ARQREL-STATUS = '00'
+              MOVE SPACES TO REG-REL
+              WRITE REG-REL
+              MOVE SPACES TO REG-REL
+              STRING 'REPROVADOS..... ' WRK-QTD-REPROV
+                  DELIMITED BY SIZE INTO REG-REL
+              WRITE REG-REL
+              MOVE SPACES TO REG-REL
+              STRING 'RECUPERACAO.... ' WRK-QTD-RECUP
+                  DELIMITED BY SIZE INTO REG-REL
+              WRITE REG-REL
+              MOVE SPACES TO REG-REL
+              STRING 'APROVADOS...... ' WRK-QTD-APROV
+                  DELIMITED BY SIZE INTO REG-REL
+              WRITE REG-REL
+              IF WRK-QTD-RECUP NOT = 0
+                 MOVE SPACES TO REG-REL
+                 STRING '  APROV.APOS EXAME FINAL. '
+                        WRK-QTD-APROV-REC
+                     DELIMITED BY SIZE INTO REG-REL
+                 WRITE REG-REL
+                 MOVE SPACES TO REG-REL
+                 STRING '  REPROV.APOS EXAME FINAL '
+                        WRK-QTD-REPROV-REC
+                     DELIMITED BY SIZE INTO REG-REL
+                 WRITE REG-REL.
+      *-----------------------------------------------------
+       0900-FECHAR-RELATORIO.
+           IF FS-ARQREL-STATUS = '00'
+              CLOSE ARQREL.
