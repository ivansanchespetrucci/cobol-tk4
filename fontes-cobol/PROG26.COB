@@ -0,0 +1,52 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID. PROG026.
+       ENVIRONMENT                     DIVISION.
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT ARQCOD ASSIGN TO UT-S-ARQREG
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-ARQCOD-STATUS.
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD   ARQCOD
+            LABEL RECORDS ARE STANDARD
+            DATA   RECORD IS REG-CODREG.
+       01   REG-CODREG                 PIC 9(2).
+       WORKING-STORAGE                 SECTION.
+       77  FS-ARQCOD        PIC X       VALUE 'N'.
+       77  FS-ARQCOD-STATUS PIC XX      VALUE '00'.
+       77  WRK-NUMERO       PIC 9(2)    VALUE ZEROS.
+       77  WRK-MENSAGEM     PIC X(15)   VALUE SPACES.
+       77  WRK-QTD-LIDOS    PIC 9(05)   VALUE 0.
+       PROCEDURE                       DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 0100-INICIAR.
+            PERFORM 0200-PROCESSAR UNTIL FS-ARQCOD = 'F'.
+            PERFORM 0300-FINALIZAR.
+           STOP RUN.
+      *-----------------------------------------------------
+       0100-INICIAR.
+           OPEN INPUT ARQCOD.
+             IF FS-ARQCOD-STATUS NOT = '00'
+                DISPLAY 'ERRO AO ABRIR ARQREG.... ' FS-ARQCOD-STATUS
+                MOVE 'F' TO FS-ARQCOD
+                GO TO 0100-FIM.
+           DISPLAY 'CODIGO          CIDADE'.
+           DISPLAY '------------------------------'.
+           READ ARQCOD AT END
+                       MOVE 'F' TO FS-ARQCOD.
+       0100-FIM.
+      *-----------------------------------------------------
+       0200-PROCESSAR.
+           MOVE REG-CODREG TO WRK-NUMERO.
+           CALL 'PROG020' USING WRK-NUMERO, WRK-MENSAGEM.
+           DISPLAY WRK-NUMERO '   ' WRK-MENSAGEM.
+           ADD 1 TO WRK-QTD-LIDOS.
+           READ ARQCOD AT END
+                       MOVE 'F' TO FS-ARQCOD.
+      *-----------------------------------------------------
+       0300-FINALIZAR.
+            IF FS-ARQCOD-STATUS = '00'
+               CLOSE ARQCOD.
+            DISPLAY '------------------------------'.
+            DISPLAY 'CODIGOS PROCESSADOS. ' WRK-QTD-LIDOS.
