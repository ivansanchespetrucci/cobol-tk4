@@ -1,17 +1,68 @@
-       IDENTIFICATION                  DIVISION.                   
-       PROGRAM-ID. PROG011.                                        
-       ENVIRONMENT                     DIVISION.                   
-       DATA                            DIVISION.                   
-       WORKING-STORAGE                 SECTION.                    
-       77  WRK-NUM         PIC 9(2)    VALUE ZEROS.                
-       77  WRK-RES         PIC 9(2)    VALUE ZEROS.                
-       77  WRK-CONT        PIC 9(2)    VALUE 1.                    
-       PROCEDURE                       DIVISION.                   
-       0001-PRINCIPAL.                                             
-           ACCEPT WRK-NUM.                                         
-           PERFORM 0100-IMPRIME UNTIL WRK-CONT = 11                
-           STOP RUN.                                               
-       0100-IMPRIME.                                               
-           MULTIPLY WRK-NUM BY WRK-CONT GIVING WRK-RES.            
-           DISPLAY 'NUMERO ' WRK-NUM ' X ' WRK-CONT ' = ' WRK-RES. 
-            ADD 1 TO WRK-CONT.                                     
\ No newline at end of file
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID. PROG011.
+       ENVIRONMENT                     DIVISION.
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT ARQNUM ASSIGN TO UT-S-ARQNUM
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-ARQNUM-STATUS.
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD   ARQNUM
+            LABEL RECORDS ARE STANDARD
+            DATA   RECORD IS REG-NUM.
+       01   REG-NUM                    PIC 9(2).
+       WORKING-STORAGE                 SECTION.
+       77  WRK-NUM         PIC 9(2)    VALUE ZEROS.
+       77  WRK-RES         PIC 9(3)    VALUE ZEROS.
+       77  WRK-CONT        PIC 9(2)    VALUE 1.
+       77  WRK-MODO        PIC 9(1)    VALUE 1.
+       77  WRK-NUM-VALIDO  PIC X       VALUE 'N'.
+           88 WRK-NUM-OK          VALUE 'S'.
+       77  FS-ARQNUM       PIC X       VALUE 'N'.
+       77  FS-ARQNUM-STATUS PIC XX     VALUE '00'.
+       PROCEDURE                       DIVISION.
+       0001-PRINCIPAL.
+           DISPLAY 'MODO (1=NUMERO UNICO 2=LOTE/ARQUIVO).. '.
+           ACCEPT WRK-MODO.
+           IF WRK-MODO = 2
+              PERFORM 0200-LOTE
+           ELSE
+              PERFORM 0050-ACEITAR-NUMERO
+              PERFORM 0100-IMPRIME UNTIL WRK-CONT = 11.
+           STOP RUN.
+      *-----------------------------------------------------
+       0050-ACEITAR-NUMERO.
+           MOVE 'N' TO WRK-NUM-VALIDO.
+           PERFORM 0060-LER-NUMERO UNTIL WRK-NUM-OK.
+      *-----------------------------------------------------
+       0060-LER-NUMERO.
+           DISPLAY 'NUMERO PARA A TABUADA (01 A 99)....... '.
+           ACCEPT WRK-NUM.
+           IF WRK-NUM = ZEROS
+              DISPLAY 'NUMERO INVALIDO, INFORME DE 01 A 99'
+           ELSE
+              MOVE 'S' TO WRK-NUM-VALIDO.
+      *-----------------------------------------------------
+       0100-IMPRIME.
+           MULTIPLY WRK-NUM BY WRK-CONT GIVING WRK-RES.
+           DISPLAY 'NUMERO ' WRK-NUM ' X ' WRK-CONT ' = ' WRK-RES.
+            ADD 1 TO WRK-CONT.
+      *-----------------------------------------------------
+       0200-LOTE.
+           OPEN INPUT ARQNUM.
+             IF FS-ARQNUM-STATUS NOT = '00'
+                DISPLAY 'ERRO AO ABRIR ARQNUM.... ' FS-ARQNUM-STATUS
+                GO TO 0200-FIM.
+           READ ARQNUM AT END
+                       MOVE 'F' TO FS-ARQNUM.
+           PERFORM 0210-PROCESSAR-LOTE UNTIL FS-ARQNUM = 'F'.
+           CLOSE ARQNUM.
+       0200-FIM.
+      *-----------------------------------------------------
+       0210-PROCESSAR-LOTE.
+           MOVE REG-NUM TO WRK-NUM.
+           MOVE 1 TO WRK-CONT.
+           PERFORM 0100-IMPRIME UNTIL WRK-CONT = 11.
+           READ ARQNUM AT END
+                       MOVE 'F' TO FS-ARQNUM.
