@@ -1,46 +1,149 @@
-       IDENTIFICATION                  DIVISION.                
-       PROGRAM-ID. PROG016.                                     
-       ENVIRONMENT                     DIVISION.                
-       CONFIGURATION                   SECTION.                 
-       SPECIAL-NAMES.                                           
-           DECIMAL-POINT IS COMMA.                              
-       INPUT-OUTPUT                     SECTION.                
-       FILE-CONTROL.                                            
-           SELECT CLIENTES ASSIGN TO UT-S-ARQCLI.               
-       DATA                            DIVISION.                
-       FILE                            SECTION.                 
-       FD   CLIENTES                                            
-            LABEL RECORDS ARE STANDARD                          
-            RECORD CONTAINS 50 CHARACTERS                       
-            BLOCK  CONTAINS 0 RECORDS                           
-            DATA   RECORD IS CLIENTES.                          
-       01   REG-CLIENTES.                                       
-            05 REG-CODIGO   PIC 9(05).                          
-            05 REG-NOME     PIC X(20).                          
-            05 REG-ENDERECO PIC X(25).                          
-       WORKING-STORAGE                 SECTION.               
-       01   WRK-CLIENTES.                                     
-            05 WRK-CODIGO   PIC 9(05).                        
-            05 WRK-NOME     PIC X(20).                        
-            05 WRK-ENDERECO PIC X(25).                        
-       PROCEDURE                        DIVISION.             
-       0001-PRINCIPAL.                                        
-            PERFORM 0100-INICIAR.                             
-            PERFORM 0200-PROCESSAR.                           
-            PERFORM 0300-FINALIZAR.                           
-           STOP RUN.                                          
-      *-----------------------------------------------------  
-       0100-INICIAR.                                          
-           ACCEPT WRK-CLIENTES.                               
-           OPEN OUTPUT CLIENTES.                              
-      *-----------------------------------------------------  
-       0200-PROCESSAR.                                        
-            MOVE WRK-CLIENTES TO REG-CLIENTES.                
-            WRITE REG-CLIENTES.                               
-                 DISPLAY 'CODIGO....' WRK-CODIGO              
-                 DISPLAY 'NOME......' WRK-NOME                
-                 DISPLAY 'ENDERECO..' WRK-ENDERECO            
-                 DISPLAY '------------------------------'     
-      *-----------------------------------------------------  
-       0300-FINALIZAR.                                        
-            CLOSE CLIENTES.                                   
\ No newline at end of file
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID. PROG016.
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO UT-S-ARQCLI
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS REG-CODIGO
+                  ALTERNATE RECORD KEY IS REG-NOME
+                      WITH DUPLICATES
+                  FILE STATUS IS FS-CLIENTES-STATUS.
+           SELECT ARQLOG ASSIGN TO UT-S-ARQLOG
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-ARQLOG-STATUS.
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD   CLIENTES
+            LABEL RECORDS ARE STANDARD
+            RECORD CONTAINS 111 CHARACTERS
+            BLOCK  CONTAINS 0 RECORDS
+            DATA   RECORD IS CLIENTES.
+       01   REG-CLIENTES.
+           COPY BOOKCLI.
+       FD   ARQLOG
+            LABEL RECORDS ARE STANDARD
+            DATA   RECORD IS REG-LOG.
+       01   REG-LOG.
+            05 REG-LOG-DATA    PIC 9(08).
+            05 FILLER          PIC X       VALUE SPACE.
+            05 REG-LOG-HORA    PIC 9(08).
+            05 FILLER          PIC X       VALUE SPACE.
+            05 REG-LOG-CODIGO  PIC 9(05).
+            05 FILLER          PIC X       VALUE SPACE.
+            05 REG-LOG-NOME    PIC X(20).
+            05 FILLER          PIC X       VALUE SPACE.
+            05 REG-LOG-STATUS  PIC X(15).
+       WORKING-STORAGE                 SECTION.
+       01   WRK-CLIENTES.
+            COPY BOOKCOD REPLACING ==REG-CODIGO== BY ==WRK-CODIGO==.
+            05 WRK-NOME      PIC X(20).
+            05 WRK-ENDERECO  PIC X(25).
+            05 WRK-CEP       PIC 9(08).
+            05 WRK-TELEFONE  PIC X(11).
+       77  WRK-VALIDO       PIC 9 VALUE 1.
+       77  WRK-CONTINUA     PIC X VALUE 'S'.
+           88 WRK-FIM-CARGA        VALUE 'N'.
+       77  WRK-CODIGO-FIM   PIC 9(05) VALUE 99999.
+       77  WRK-QTD-CARGAS   PIC 9(05) VALUE 0.
+       77  FS-CLIENTES-STATUS PIC XX VALUE '00'.
+       77  FS-ARQLOG-STATUS PIC XX VALUE '00'.
+       77  WRK-LOG-STATUS   PIC X(15) VALUE SPACES.
+       77  WRK-RETORNO      PIC 9(02) VALUE 0.
+       PROCEDURE                        DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 0100-INICIAR.
+            PERFORM 0200-PROCESSAR UNTIL WRK-FIM-CARGA.
+            PERFORM 0300-FINALIZAR.
+            MOVE WRK-RETORNO TO RETURN-CODE.
+           GOBACK.
+      *-----------------------------------------------------
+       0100-INICIAR.
+           OPEN I-O CLIENTES.
+             IF FS-CLIENTES-STATUS = '35'
+                OPEN OUTPUT CLIENTES
+                CLOSE CLIENTES
+                OPEN I-O CLIENTES.
+           OPEN EXTEND ARQLOG.
+             IF FS-ARQLOG-STATUS = '35'
+                OPEN OUTPUT ARQLOG.
+             IF FS-CLIENTES-STATUS NOT = '00'
+                DISPLAY 'ERRO AO ABRIR CLIENTES.. ' FS-CLIENTES-STATUS
+                MOVE 'N' TO WRK-CONTINUA
+                MOVE 8 TO WRK-RETORNO.
+      *-----------------------------------------------------
+       0150-VALIDAR.
+           MOVE 1 TO WRK-VALIDO.
+           IF WRK-CODIGO = ZEROS
+              DISPLAY 'CODIGO ZERADO, REGISTRO REJEITADO'
+              MOVE 0 TO WRK-VALIDO
+              MOVE 'REJEIT-CODIGO ZERO' TO WRK-LOG-STATUS
+              PERFORM 0250-GRAVAR-LOG.
+           IF WRK-NOME = SPACES
+              DISPLAY 'NOME EM BRANCO, REGISTRO REJEITADO'
+              MOVE 0 TO WRK-VALIDO
+              MOVE 'REJEIT-NOME BRANCO' TO WRK-LOG-STATUS
+              PERFORM 0250-GRAVAR-LOG.
+           IF WRK-ENDERECO = SPACES
+              DISPLAY 'ENDERECO EM BRANCO, REGISTRO REJEITADO'
+              MOVE 0 TO WRK-VALIDO
+              MOVE 'REJEIT-END BRANCO' TO WRK-LOG-STATUS
+              PERFORM 0250-GRAVAR-LOG.
+      *-----------------------------------------------------
+       0200-PROCESSAR.
+           DISPLAY 'CODIGO/NOME/ENDERECO/CEP/TELEFONE '
+                   '(CODIGO 99999 ENCERRA)'.
+           ACCEPT WRK-CLIENTES.
+           IF WRK-CODIGO = WRK-CODIGO-FIM
+              MOVE 'N' TO WRK-CONTINUA
+           ELSE
+              PERFORM 0150-VALIDAR
+              PERFORM 0220-GRAVAR-CLIENTE.
+      *-----------------------------------------------------
+       0220-GRAVAR-CLIENTE.
+           IF WRK-VALIDO = 1
+              MOVE WRK-CODIGO      TO REG-CODIGO
+              MOVE WRK-NOME        TO REG-NOME
+              MOVE WRK-ENDERECO    TO REG-ENDERECO
+              MOVE WRK-CEP         TO REG-CEP
+              MOVE WRK-TELEFONE    TO REG-TELEFONE
+              ACCEPT REG-DATA-EFETIVA FROM DATE YYYYMMDD
+              MOVE SPACES          TO REG-ENDERECO-ANT
+              MOVE ZEROS           TO REG-DATA-ANT
+              MOVE 'A'             TO REG-STATUS
+              WRITE REG-CLIENTES
+                  INVALID KEY
+                      DISPLAY 'CODIGO JA CADASTRADO... ' WRK-CODIGO
+                      MOVE 'REJEIT-DUPLICADO' TO WRK-LOG-STATUS
+                      PERFORM 0250-GRAVAR-LOG
+                  NOT INVALID KEY
+                      DISPLAY 'CODIGO....' WRK-CODIGO
+                      DISPLAY 'NOME......' WRK-NOME
+                      DISPLAY 'ENDERECO..' WRK-ENDERECO
+                      DISPLAY 'CEP.......' WRK-CEP
+                      DISPLAY 'TELEFONE..' WRK-TELEFONE
+                      DISPLAY '------------------------------'
+                      ADD 1 TO WRK-QTD-CARGAS
+                      MOVE 'CARGA OK' TO WRK-LOG-STATUS
+                      PERFORM 0250-GRAVAR-LOG
+              END-WRITE.
+      *-----------------------------------------------------
+       0250-GRAVAR-LOG.
+           ACCEPT REG-LOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT REG-LOG-HORA FROM TIME.
+           MOVE WRK-CODIGO      TO REG-LOG-CODIGO.
+           MOVE WRK-NOME        TO REG-LOG-NOME.
+           MOVE WRK-LOG-STATUS  TO REG-LOG-STATUS.
+           WRITE REG-LOG.
+      *-----------------------------------------------------
+       0300-FINALIZAR.
+            CLOSE CLIENTES.
+            CLOSE ARQLOG.
+            DISPLAY '------------------------------------'.
+            DISPLAY 'CLIENTES CARREGADOS NESTA CARGA. ' WRK-QTD-CARGAS.
+             IF WRK-RETORNO = 0 AND WRK-QTD-CARGAS = 0
+                MOVE 4 TO WRK-RETORNO.
