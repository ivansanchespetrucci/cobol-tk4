@@ -13,14 +13,16 @@
       *== SEMPRE DEIXAR VARIAVEL DE RESULTADO MAIOR      
       *=====================                             
        PROCEDURE                       DIVISION.         
-           ACCEPT WRK-VALOR1.                            
-           ACCEPT WRK-VALOR2.                            
-           ADD WRK-VALOR1 WRK-VALOR2 TO WRK-RESULTADO    
-           DISPLAY 'VALOR1    ' WRK-VALOR1.              
-           DISPLAY 'VALOR2    ' WRK-VALOR2,              
+           ACCEPT WRK-VALOR1.
+           ACCEPT WRK-VALOR2.
+           ADD WRK-VALOR1 WRK-VALOR2 TO WRK-RESULTADO
+               ON SIZE ERROR
+                   DISPLAY 'RESULTADO EXCEDE O TAMANHO DO CAMPO'
+           END-ADD.
+           DISPLAY 'VALOR1    ' WRK-VALOR1.
+           DISPLAY 'VALOR2    ' WRK-VALOR2,
            DISPLAY 'RESULTADO ' WRK-RESULTADO.
-           STOP RUN.                          
-
-//SYSIN    DD *   
-015               
-120            
\ No newline at end of file
+           STOP RUN.
+      *-----------------------------------------------------
+      * MASSA DE TESTE (SYSIN) -- ver jcl/PROG003.JCL
+      *-----------------------------------------------------
