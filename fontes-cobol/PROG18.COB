@@ -12,27 +12,109 @@
                05 WRK-DATAMES PIC 9(2) VALUE ZEROS.   
                05 FILLER      PIC X.                  
                05 WRK-DATAANO PIC 9(4) VALUE ZEROS.   
-           01 WRK-MES.                                
-               05 WRK-MES-EXT PIC X(09) OCCURS 12.    
-       PROCEDURE                       DIVISION.      
-            ACCEPT WRK-DATA.                          
-            DISPLAY 'DIA INFORMADO... ' WRK-DATADIA.  
-            DISPLAY 'MES INFORMADO... ' WRK-DATAMES.  
-            DISPLAY 'ANO INFORMADO... ' WRK-DATAANO.                
-             PERFORM 1000-MONTAMES.                                 
-              DISPLAY WRK-DATADIA ' DE ' WRK-MES-EXT (WRK-DATAMES)  
-                                  ' DE ' WRK-DATAANO.               
-           STOP RUN.                                                
-       1000-MONTAMES.                                               
-            MOVE 'JANEIRO  ' TO WRK-MES-EXT (1).                    
-            MOVE 'FEVEREIRO' TO WRK-MES-EXT (2).                    
-            MOVE 'MARCO    ' TO WRK-MES-EXT (3).                    
-            MOVE 'ABRIL    ' TO WRK-MES-EXT (4).                    
-            MOVE 'MAIO' TO WRK-MES-EXT (5).                         
-            MOVE 'JUNHO    ' TO WRK-MES-EXT (6).                    
-            MOVE 'JULHO    ' TO WRK-MES-EXT (7).                    
-            MOVE 'AGOSTO   ' TO WRK-MES-EXT (8).                    
-            MOVE 'SETEMBRO ' TO WRK-MES-EXT (9).                    
-            MOVE 'OUTUBRO  ' TO WRK-MES-EXT (10).                   
-            MOVE 'NOVEMBRO ' TO WRK-MES-EXT (11).                   
-            MOVE 'DEZEMBRO ' TO WRK-MES-EXT (12).                   
\ No newline at end of file
+           COPY BOOKMES.
+           77 WRK-VALIDO    PIC 9      VALUE 1.
+           77 WRK-BISSEXTO  PIC 9      VALUE 0.
+           77 WRK-MAX-DIA   PIC 9(2)   VALUE 31.
+           77 WRK-DIVQ      PIC 9(4)   VALUE 0.
+           77 WRK-RESTO4    PIC 9(4)   VALUE 0.
+           77 WRK-RESTO100  PIC 9(4)   VALUE 0.
+           77 WRK-RESTO400  PIC 9(4)   VALUE 0.
+           01 WRK-DIA-SEM.
+               05 WRK-DIA-SEM-EXT PIC X(13) OCCURS 7.
+           77 WRK-Z-MES     PIC 9(2)   VALUE 0.
+           77 WRK-Z-ANO     PIC 9(4)   VALUE 0.
+           77 WRK-Z-K       PIC 9(2)   VALUE 0.
+           77 WRK-Z-J       PIC 9(2)   VALUE 0.
+           77 WRK-Z-TERM1   PIC 9(4)   VALUE 0.
+           77 WRK-Z-KDIV4   PIC 9(2)   VALUE 0.
+           77 WRK-Z-JDIV4   PIC 9(2)   VALUE 0.
+           77 WRK-Z-SOMA    PIC 9(4)   VALUE 0.
+           77 WRK-Z-H       PIC 9(1)   VALUE 0.
+           77 WRK-Z-IDX     PIC 9(1)   VALUE 0.
+       PROCEDURE                       DIVISION.
+            ACCEPT WRK-DATA.
+            DISPLAY 'DIA INFORMADO... ' WRK-DATADIA.
+            DISPLAY 'MES INFORMADO... ' WRK-DATAMES.
+            DISPLAY 'ANO INFORMADO... ' WRK-DATAANO.
+             PERFORM 1100-VALIDAR.
+             IF WRK-VALIDO = 1
+                PERFORM 1200-MONTASEMANA
+                PERFORM 1170-DIA-SEMANA
+                DISPLAY WRK-DIA-SEM-EXT (WRK-Z-IDX) ', '
+                        WRK-DATADIA ' DE ' WRK-MES-EXT (WRK-DATAMES)
+                                    ' DE ' WRK-DATAANO
+                DISPLAY 'ABREV... ' WRK-MES-ABR-EXT (WRK-DATAMES)
+             ELSE
+                DISPLAY 'DATA INFORMADA E INVALIDA'.
+           STOP RUN.
+      *-----------------------------------------------------
+       1100-VALIDAR.
+           MOVE 1 TO WRK-VALIDO.
+           IF WRK-DATAMES < 1 OR WRK-DATAMES > 12
+              DISPLAY 'MES INVALIDO'
+              MOVE 0 TO WRK-VALIDO
+              GO TO 1100-FIM.
+           PERFORM 1150-BISSEXTO.
+           PERFORM 1160-MAX-DIA.
+           IF WRK-DATADIA < 1 OR WRK-DATADIA > WRK-MAX-DIA
+              DISPLAY 'DIA INVALIDO PARA O MES INFORMADO'
+              MOVE 0 TO WRK-VALIDO.
+       1100-FIM.
+      *-----------------------------------------------------
+       1150-BISSEXTO.
+           MOVE 0 TO WRK-BISSEXTO.
+           DIVIDE WRK-DATAANO BY 4 GIVING WRK-DIVQ
+               REMAINDER WRK-RESTO4.
+           IF WRK-RESTO4 = 0
+              DIVIDE WRK-DATAANO BY 100 GIVING WRK-DIVQ
+                  REMAINDER WRK-RESTO100
+              IF WRK-RESTO100 NOT = 0
+                 MOVE 1 TO WRK-BISSEXTO
+              ELSE
+                 DIVIDE WRK-DATAANO BY 400 GIVING WRK-DIVQ
+                     REMAINDER WRK-RESTO400
+                 IF WRK-RESTO400 = 0
+                    MOVE 1 TO WRK-BISSEXTO.
+      *-----------------------------------------------------
+       1160-MAX-DIA.
+           EVALUATE WRK-DATAMES
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WRK-MAX-DIA
+               WHEN 2
+                   IF WRK-BISSEXTO = 1
+                      MOVE 29 TO WRK-MAX-DIA
+                   ELSE
+                      MOVE 28 TO WRK-MAX-DIA
+               WHEN OTHER
+                   MOVE 31 TO WRK-MAX-DIA
+           END-EVALUATE.
+      *-----------------------------------------------------
+       1170-DIA-SEMANA.
+           IF WRK-DATAMES < 3
+              COMPUTE WRK-Z-MES = WRK-DATAMES + 12
+              COMPUTE WRK-Z-ANO = WRK-DATAANO - 1
+           ELSE
+              MOVE WRK-DATAMES TO WRK-Z-MES
+              MOVE WRK-DATAANO TO WRK-Z-ANO.
+           DIVIDE WRK-Z-ANO BY 100 GIVING WRK-Z-J
+               REMAINDER WRK-Z-K.
+           COMPUTE WRK-Z-TERM1 = (13 * (WRK-Z-MES + 1)) / 5.
+           DIVIDE WRK-Z-K BY 4 GIVING WRK-Z-KDIV4.
+           DIVIDE WRK-Z-J BY 4 GIVING WRK-Z-JDIV4.
+           COMPUTE WRK-Z-SOMA = WRK-DATADIA + WRK-Z-TERM1 + WRK-Z-K
+                   + WRK-Z-KDIV4 + WRK-Z-JDIV4 + (5 * WRK-Z-J).
+           DIVIDE WRK-Z-SOMA BY 7 GIVING WRK-DIVQ
+               REMAINDER WRK-Z-H.
+           COMPUTE WRK-Z-IDX = WRK-Z-H + 1.
+      *-----------------------------------------------------
+       1200-MONTASEMANA.
+           MOVE 'SABADO'        TO WRK-DIA-SEM-EXT (1).
+           MOVE 'DOMINGO'       TO WRK-DIA-SEM-EXT (2).
+           MOVE 'SEGUNDA-FEIRA' TO WRK-DIA-SEM-EXT (3).
+           MOVE 'TERCA-FEIRA'   TO WRK-DIA-SEM-EXT (4).
+           MOVE 'QUARTA-FEIRA'  TO WRK-DIA-SEM-EXT (5).
+           MOVE 'QUINTA-FEIRA'  TO WRK-DIA-SEM-EXT (6).
+           MOVE 'SEXTA-FEIRA'   TO WRK-DIA-SEM-EXT (7).
+
+
