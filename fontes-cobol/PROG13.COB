@@ -1,34 +1,48 @@
-       IDENTIFICATION                  DIVISION.               
-       PROGRAM-ID. PROG013.                                    
-       ENVIRONMENT                     DIVISION.               
-       CONFIGURATION                   SECTION.                
-       SPECIAL-NAMES.                                          
-           DECIMAL-POINT IS COMMA.                             
-       INPUT-OUTPUT                     SECTION.               
-       FILE-CONTROL.                                           
-           SELECT CLIENTES ASSIGN TO UT-S-ARQCLI.              
-       DATA                            DIVISION.               
-       FILE                            SECTION.                
-       FD   CLIENTES                                           
-            LABEL RECORDS ARE STANDARD                         
-            RECORD CONTAINS 50 CHARACTERS                      
-            BLOCK  CONTAINS 0 RECORDS                          
-            DATA   RECORD IS CLIENTES.                         
-       01   REG-CLIENTES.                                      
-            05 REG-CODIGO   PIC 9(05).                         
-            05 REG-NOME     PIC X(20).                         
-            05 REG-ENDERECO PIC X(25).                         
-       WORKING-STORAGE                 SECTION.              
-       77  FS-CLIENTES      PIC X VALUE 'N'.                 
-       PROCEDURE                        DIVISION.            
-           OPEN INPUT CLIENTES.                              
-            READ CLIENTES AT END                             
-                          MOVE 'S' TO FS-CLIENTES.           
-              IF FS-CLIENTES = 'S'                           
-                 DISPLAY 'NENHUM REGISTRO NO ARQUIVO'        
-              ELSE                                           
-                 DISPLAY 'CODIGO....' REG-CODIGO             
-                 DISPLAY 'NOME......' REG-NOME               
-                 DISPLAY 'ENDERECO..' REG-ENDERECO.          
-            CLOSE CLIENTES.                                  
+       IDENTIFICATION                  DIVISION.               
+       PROGRAM-ID. PROG013.                                    
+       ENVIRONMENT                     DIVISION.               
+       CONFIGURATION                   SECTION.                
+       SPECIAL-NAMES.                                          
+           DECIMAL-POINT IS COMMA.                             
+       INPUT-OUTPUT                     SECTION.               
+       FILE-CONTROL.                                           
+           SELECT CLIENTES ASSIGN TO UT-S-ARQCLI
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS REG-CODIGO
+                  ALTERNATE RECORD KEY IS REG-NOME
+                      WITH DUPLICATES
+                  FILE STATUS IS FS-CLIENTES-STATUS.
+       DATA                            DIVISION.               
+       FILE                            SECTION.                
+       FD   CLIENTES                                           
+            LABEL RECORDS ARE STANDARD                         
+            RECORD CONTAINS 111 CHARACTERS                      
+            BLOCK  CONTAINS 0 RECORDS                          
+            DATA   RECORD IS CLIENTES.                         
+       01   REG-CLIENTES.
+           COPY BOOKCLI.
+       WORKING-STORAGE                 SECTION.              
+       77  FS-CLIENTES      PIC X VALUE 'N'.
+       77  FS-CLIENTES-STATUS PIC XX VALUE '00'.
+       PROCEDURE                        DIVISION.
+           OPEN INPUT CLIENTES.
+             IF FS-CLIENTES-STATUS NOT = '00'
+                DISPLAY 'ERRO AO ABRIR CLIENTES.. ' FS-CLIENTES-STATUS
+                MOVE 8 TO RETURN-CODE
+                GO TO 9999-FIM.
+            READ CLIENTES AT END
+                          MOVE 'S' TO FS-CLIENTES.
+              IF FS-CLIENTES = 'S'
+                 DISPLAY 'NENHUM REGISTRO NO ARQUIVO'
+                 MOVE 4 TO RETURN-CODE
+              ELSE
+                 DISPLAY 'CODIGO....' REG-CODIGO
+                 DISPLAY 'NOME......' REG-NOME
+                 DISPLAY 'ENDERECO..' REG-ENDERECO
+                 DISPLAY 'CEP.......' REG-CEP
+                 DISPLAY 'TELEFONE..' REG-TELEFONE
+                 MOVE 0 TO RETURN-CODE.
+            CLOSE CLIENTES.
+       9999-FIM.
            STOP RUN.                                         
\ No newline at end of file
