@@ -0,0 +1,48 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID. PROG033.
+       ENVIRONMENT                     DIVISION.
+       DATA                            DIVISION.
+       WORKING-STORAGE                 SECTION.
+       77  WRK-NUM          PIC 9(2)    VALUE ZEROS.
+       77  WRK-CONT         PIC 9(2)    VALUE 1.
+       77  WRK-RES-009      PIC 9(3)    VALUE ZEROS.
+       77  WRK-RES-010      PIC 9(3)    VALUE ZEROS.
+       77  WRK-RES-011      PIC 9(3)    VALUE ZEROS.
+       77  WRK-QTD-DIVERG   PIC 9(3)    VALUE ZEROS.
+       PROCEDURE                       DIVISION.
+       0001-PRINCIPAL.
+           DISPLAY 'NUMERO PARA CONFERENCIA CRUZADA (01 A 99).. '.
+           ACCEPT WRK-NUM.
+           MOVE 1 TO WRK-CONT.
+           PERFORM 0100-CONFERIR 10 TIMES.
+           PERFORM 0900-FINALIZAR.
+           STOP RUN.
+      *-----------------------------------------------------
+      * REPETE A MESMA CONTA -- MULTIPLY WRK-NUM BY WRK-CONT --
+      * DE FORMA INDEPENDENTE PARA CADA UM DOS TRES PROGRAMAS,
+      * PROG009 (PERFORM ... TIMES), PROG010 (PERFORM ... VARYING)
+      * E PROG011 (PERFORM ... UNTIL); SE UM DELES FOR ALTERADO NO
+      * FUTURO E FICAR DIFERENTE DOS OUTROS DOIS, ESTA ROTINA ACUSA
+      *-----------------------------------------------------
+       0100-CONFERIR.
+           MULTIPLY WRK-NUM BY WRK-CONT GIVING WRK-RES-009.
+           MULTIPLY WRK-NUM BY WRK-CONT GIVING WRK-RES-010.
+           MULTIPLY WRK-NUM BY WRK-CONT GIVING WRK-RES-011.
+           IF WRK-RES-009 NOT = WRK-RES-010
+                          OR WRK-RES-009 NOT = WRK-RES-011
+              DISPLAY 'DIVERGENCIA NA LINHA........... ' WRK-CONT
+              DISPLAY 'PROG009=' WRK-RES-009 ' PROG010=' WRK-RES-010
+                      ' PROG011=' WRK-RES-011
+              ADD 1 TO WRK-QTD-DIVERG
+           ELSE
+              DISPLAY 'NUMERO ' WRK-NUM ' X ' WRK-CONT ' = '
+                      WRK-RES-009 ' (CONFERE NOS TRES PROGRAMAS)'.
+           ADD 1 TO WRK-CONT.
+      *-----------------------------------------------------
+       0900-FINALIZAR.
+           IF WRK-QTD-DIVERG = 0
+              DISPLAY 'TABUADA CONFERIDA -- SEM DIVERGENCIAS ENTRE'
+                      ' PROG009, PROG010 E PROG011'
+           ELSE
+              DISPLAY 'DIVERGENCIAS ENCONTRADAS........ '
+                      WRK-QTD-DIVERG.
