@@ -0,0 +1,63 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID. PROG022.
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO UT-S-ARQCLI
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS REG-CODIGO
+                  ALTERNATE RECORD KEY IS REG-NOME
+                      WITH DUPLICATES
+                  FILE STATUS IS FS-CLIENTES-STATUS.
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD   CLIENTES
+            LABEL RECORDS ARE STANDARD
+            RECORD CONTAINS 111 CHARACTERS
+            BLOCK  CONTAINS 0 RECORDS
+            DATA   RECORD IS CLIENTES.
+       01   REG-CLIENTES.
+           COPY BOOKCLI.
+       WORKING-STORAGE                 SECTION.
+       77  FS-CLIENTES      PIC X VALUE 'N'.
+       77  WRK-CODIGO       PIC 9(05) VALUE ZEROS.
+       77  WRK-ACHOU        PIC 9 VALUE 0.
+       77  FS-CLIENTES-STATUS PIC XX VALUE '00'.
+       PROCEDURE                        DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 0100-INICIAR.
+            IF FS-CLIENTES-STATUS = '00'
+               PERFORM 0200-PROCESSAR.
+            PERFORM 0300-FINALIZAR.
+           STOP RUN.
+      *-----------------------------------------------------
+       0100-INICIAR.
+           DISPLAY 'CODIGO DO CLIENTE A EXCLUIR..'.
+           ACCEPT WRK-CODIGO.
+           OPEN I-O CLIENTES.
+             IF FS-CLIENTES-STATUS NOT = '00'
+                DISPLAY 'ERRO AO ABRIR CLIENTES.. ' FS-CLIENTES-STATUS.
+      *-----------------------------------------------------
+       0200-PROCESSAR.
+           MOVE WRK-CODIGO TO REG-CODIGO.
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY 'NENHUM REGISTRO NO ARQUIVO'
+               NOT INVALID KEY
+                 DISPLAY 'REGISTRO EXCLUIDO.............'
+                 DISPLAY 'CODIGO....' REG-CODIGO
+                 DISPLAY 'NOME......' REG-NOME
+                 DISPLAY 'ENDERECO..' REG-ENDERECO
+                 DISPLAY '------------------------------'
+                 DELETE CLIENTES
+                 MOVE 1 TO WRK-ACHOU
+           END-READ.
+      *-----------------------------------------------------
+       0300-FINALIZAR.
+            CLOSE CLIENTES.
+             IF WRK-ACHOU = 0
+               DISPLAY 'NENHUM REGISTRO CODIGO.. ' WRK-CODIGO.
