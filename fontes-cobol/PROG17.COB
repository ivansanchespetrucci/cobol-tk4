@@ -1,50 +1,229 @@
-       IDENTIFICATION                  DIVISION.          
-       PROGRAM-ID. PROG017.                               
-       ENVIRONMENT                     DIVISION.          
-       CONFIGURATION                   SECTION.           
-       SPECIAL-NAMES.                                     
-           DECIMAL-POINT IS COMMA.                        
-       INPUT-OUTPUT                     SECTION.          
-       FILE-CONTROL.                                      
-           SELECT CLIENTES ASSIGN TO UT-S-ARQCLI.         
-       DATA                            DIVISION.          
-       FILE                            SECTION.           
-       FD   CLIENTES                                      
-            LABEL RECORDS ARE STANDARD                    
-            RECORD CONTAINS 50 CHARACTERS                 
-            BLOCK  CONTAINS 0 RECORDS                     
-            DATA   RECORD IS CLIENTES.                    
-           01  REG-CLIENTES COPY BOOKCLI.                 
-       WORKING-STORAGE                 SECTION.           
-       77  FS-CLIENTES      PIC X VALUE 'N'.              
-       77  WRK-CODIGO       PIC 9(05) VALUE ZEROS.        
-       77  WRK-ACHOU        PIC 9 VALUE 0.                       
-       PROCEDURE                        DIVISION.                
-       0001-PRINCIPAL.                                           
-            PERFORM 0100-INICIAR.                                
-            PERFORM 0200-PROCESSAR UNTIL FS-CLIENTES = 'F'.      
-            PERFORM 0300-FINALIZAR.                              
-           STOP RUN.                                             
-      *-----------------------------------------------------     
-       0100-INICIAR.                                             
-           ACCEPT WRK-CODIGO.                                    
-           OPEN INPUT CLIENTES.                                  
-            READ CLIENTES AT END                                 
-                          MOVE 'F' TO FS-CLIENTES.               
-              IF FS-CLIENTES = 'F'                               
-                 DISPLAY 'NENHUM REGISTRO NO ARQUIVO'.           
-      *-----------------------------------------------------     
-       0200-PROCESSAR.                                           
-                IF REG-CODIGO = WRK-CODIGO                       
-                 DISPLAY 'CODIGO....' REG-CODIGO                 
-                 DISPLAY 'NOME......' REG-NOME                   
-                 DISPLAY 'ENDERECO..' REG-ENDERECO              
-                 DISPLAY '------------------------------'       
-                   MOVE 1 TO WRK-ACHOU.                         
-            READ CLIENTES AT END                                
-                          MOVE 'F' TO FS-CLIENTES.              
-      *-----------------------------------------------------    
-       0300-FINALIZAR.                                          
-            CLOSE CLIENTES.                                     
-             IF WRK-ACHOU = 0                                   
-               DISPLAY 'NENHUM REGISTRO CODIGO.. ' WRK-CODIGO.  
\ No newline at end of file
+       IDENTIFICATION                  DIVISION.          
+       PROGRAM-ID. PROG017.                               
+       ENVIRONMENT                     DIVISION.          
+       CONFIGURATION                   SECTION.           
+       SPECIAL-NAMES.                                     
+           DECIMAL-POINT IS COMMA.                        
+       INPUT-OUTPUT                     SECTION.          
+       FILE-CONTROL.                                      
+           SELECT CLIENTES ASSIGN TO UT-S-ARQCLI
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS REG-CODIGO
+                  ALTERNATE RECORD KEY IS REG-NOME
+                      WITH DUPLICATES
+                  FILE STATUS IS FS-CLIENTES-STATUS.
+           SELECT ARQCOD ASSIGN TO UT-S-ARQCOD
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-ARQCOD-STATUS.
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD   CLIENTES
+            LABEL RECORDS ARE STANDARD
+            RECORD CONTAINS 111 CHARACTERS
+            BLOCK  CONTAINS 0 RECORDS
+            DATA   RECORD IS CLIENTES.
+           01  REG-CLIENTES.
+               COPY BOOKCLI.
+       FD   ARQCOD
+            LABEL RECORDS ARE STANDARD
+            DATA   RECORD IS REG-CODIGO-LOTE.
+       01   REG-CODIGO-LOTE            PIC 9(05).
+       WORKING-STORAGE                 SECTION.
+       77  FS-CLIENTES      PIC X VALUE 'N'.
+       77  FS-ARQCOD        PIC X VALUE 'N'.
+       01  WRK-CLIENTE-CHAVE.
+           COPY BOOKCOD REPLACING ==REG-CODIGO== BY ==WRK-CODIGO==.
+       77  WRK-ACHOU        PIC 9 VALUE 0.
+       77  FS-CLIENTES-STATUS PIC XX VALUE '00'.
+       77  FS-ARQCOD-STATUS PIC XX VALUE '00'.
+       77  WRK-MODO         PIC 9(01) VALUE 1.
+       77  WRK-NOME-BUSCA   PIC X(20) VALUE SPACES.
+       77  WRK-TAM-TERMO    PIC 9(02) VALUE 0.
+       77  WRK-POS          PIC 9(02) VALUE 0.
+       77  WRK-ACHOU-SUB    PIC 9 VALUE 0.
+       77  WRK-QTD-NOME     PIC 9(03) VALUE 0.
+       77  WRK-QTD-LOTE     PIC 9(03) VALUE 0.
+       77  WRK-QTD-LOTE-NAO PIC 9(03) VALUE 0.
+       77  WRK-RETORNO      PIC 9(02) VALUE 0.
+       PROCEDURE                        DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 0100-INICIAR.
+            IF FS-CLIENTES-STATUS = '00'
+               PERFORM 0200-PROCESSAR.
+            PERFORM 0300-FINALIZAR.
+            MOVE WRK-RETORNO TO RETURN-CODE.
+           GOBACK.
+      *-----------------------------------------------------
+       0100-INICIAR.
+           DISPLAY 'MODO DE BUSCA (1=CODIGO 2=NOME 3=LOTE).. '.
+           ACCEPT WRK-MODO.
+           IF WRK-MODO = 2
+              DISPLAY 'NOME OU PARTE DO NOME A PROCURAR. '
+              ACCEPT WRK-NOME-BUSCA
+           ELSE
+              IF WRK-MODO = 1
+                 ACCEPT WRK-CODIGO.
+           OPEN INPUT CLIENTES.
+             IF FS-CLIENTES-STATUS NOT = '00'
+                DISPLAY 'ERRO AO ABRIR CLIENTES.. ' FS-CLIENTES-STATUS
+                MOVE 8 TO WRK-RETORNO
+                GO TO 0100-FIM.
+           IF WRK-MODO = 3
+              OPEN INPUT ARQCOD
+                IF FS-ARQCOD-STATUS NOT = '00'
+                   DISPLAY 'ERRO AO ABRIR ARQCOD... ' FS-ARQCOD-STATUS
+                   MOVE 'S' TO FS-CLIENTES-STATUS
+                   MOVE 8 TO WRK-RETORNO.
+       0100-FIM.
+      *-----------------------------------------------------
+       0200-PROCESSAR.
+           IF WRK-MODO = 2
+              PERFORM 0220-BUSCA-NOME
+           ELSE
+              IF WRK-MODO = 3
+                 PERFORM 0230-BUSCA-LOTE
+              ELSE
+                 PERFORM 0210-BUSCA-CODIGO.
+      *-----------------------------------------------------
+       0210-BUSCA-CODIGO.
+           MOVE WRK-CODIGO TO REG-CODIGO.
+           READ CLIENTES
+               INVALID KEY
+                   MOVE 'F' TO FS-CLIENTES
+               NOT INVALID KEY
+                 DISPLAY 'CODIGO....' REG-CODIGO
+                 DISPLAY 'NOME......' REG-NOME
+                 DISPLAY 'ENDERECO..' REG-ENDERECO
+                 DISPLAY 'CEP.......' REG-CEP
+                 DISPLAY 'TELEFONE..' REG-TELEFONE
+                 DISPLAY '------------------------------'
+                 MOVE 1 TO WRK-ACHOU
+           END-READ.
+      *-----------------------------------------------------
+       0220-BUSCA-NOME.
+           INSPECT WRK-NOME-BUSCA TALLYING WRK-TAM-TERMO
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+           IF WRK-TAM-TERMO = 0
+              MOVE 20 TO WRK-TAM-TERMO.
+           IF WRK-TAM-TERMO = 20
+              PERFORM 0221-BUSCA-NOME-INDEXADA
+           ELSE
+              READ CLIENTES NEXT RECORD AT END
+                            MOVE 'F' TO FS-CLIENTES
+              PERFORM 0225-COMPARAR-NOME UNTIL FS-CLIENTES = 'F'.
+      *-----------------------------------------------------
+      * NOME COMPLETO INFORMADO -- BUSCA PELO INDICE ALTERNATIVO
+      * REG-NOME AO INVES DE VARRER O ARQUIVO INTEIRO
+      *-----------------------------------------------------
+       0221-BUSCA-NOME-INDEXADA.
+           MOVE WRK-NOME-BUSCA TO REG-NOME.
+           START CLIENTES KEY IS = REG-NOME
+               INVALID KEY
+                   MOVE 'F' TO FS-CLIENTES
+           END-START.
+           IF FS-CLIENTES NOT = 'F'
+              READ CLIENTES NEXT RECORD AT END
+                            MOVE 'F' TO FS-CLIENTES.
+           PERFORM 0222-COMPARAR-NOME-INDEXADO UNTIL FS-CLIENTES = 'F'.
+      *-----------------------------------------------------
+       0222-COMPARAR-NOME-INDEXADO.
+           IF REG-NOME = WRK-NOME-BUSCA
+              DISPLAY 'CODIGO....' REG-CODIGO
+              DISPLAY 'NOME......' REG-NOME
+              DISPLAY 'ENDERECO..' REG-ENDERECO
+              DISPLAY 'CEP.......' REG-CEP
+              DISPLAY 'TELEFONE..' REG-TELEFONE
+              DISPLAY '------------------------------'
+              MOVE 1 TO WRK-ACHOU
+              ADD 1 TO WRK-QTD-NOME
+              READ CLIENTES NEXT RECORD AT END
+                            MOVE 'F' TO FS-CLIENTES
+           ELSE
+              MOVE 'F' TO FS-CLIENTES.
+      *-----------------------------------------------------
+       0225-COMPARAR-NOME.
+           MOVE 0 TO WRK-ACHOU-SUB.
+           PERFORM 0227-VARRER-NOME
+               VARYING WRK-POS FROM 1 BY 1
+               UNTIL WRK-POS > (21 - WRK-TAM-TERMO)
+                  OR WRK-ACHOU-SUB = 1.
+           IF WRK-ACHOU-SUB = 1
+              DISPLAY 'CODIGO....' REG-CODIGO
+              DISPLAY 'NOME......' REG-NOME
+              DISPLAY 'ENDERECO..' REG-ENDERECO
+              DISPLAY 'CEP.......' REG-CEP
+              DISPLAY 'TELEFONE..' REG-TELEFONE
+              DISPLAY '------------------------------'
+              MOVE 1 TO WRK-ACHOU
+              ADD 1 TO WRK-QTD-NOME.
+           READ CLIENTES NEXT RECORD AT END
+                         MOVE 'F' TO FS-CLIENTES.
+      *-----------------------------------------------------
+       0227-VARRER-NOME.
+           IF REG-NOME(WRK-POS:WRK-TAM-TERMO)
+                    = WRK-NOME-BUSCA(1:WRK-TAM-TERMO)
+              MOVE 1 TO WRK-ACHOU-SUB.
+      *-----------------------------------------------------
+       0230-BUSCA-LOTE.
+           READ ARQCOD AT END
+                       MOVE 'S' TO FS-ARQCOD.
+           PERFORM 0235-PROCESSAR-LOTE UNTIL FS-ARQCOD = 'S'.
+      *-----------------------------------------------------
+       0235-PROCESSAR-LOTE.
+           MOVE REG-CODIGO-LOTE TO REG-CODIGO.
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY 'CODIGO NAO ENCONTRADO... ' REG-CODIGO-LOTE
+                   ADD 1 TO WRK-QTD-LOTE-NAO
+               NOT INVALID KEY
+                   DISPLAY 'CODIGO....' REG-CODIGO
+                   DISPLAY 'NOME......' REG-NOME
+                   DISPLAY 'ENDERECO..' REG-ENDERECO
+                   DISPLAY 'CEP.......' REG-CEP
+                   DISPLAY 'TELEFONE..' REG-TELEFONE
+                   DISPLAY '------------------------------'
+                   ADD 1 TO WRK-QTD-LOTE
+           END-READ.
+           READ ARQCOD AT END
+                       MOVE 'S' TO FS-ARQCOD.
+      *-----------------------------------------------------
+       0300-FINALIZAR.
+            CLOSE CLIENTES.
+             IF WRK-MODO = 2
+                IF WRK-QTD-NOME = 0
+                   DISPLAY 'NENHUM REGISTRO COM O NOME INFORMADO'
+                ELSE
+                   DISPLAY 'REGISTROS ENCONTRADOS..... ' WRK-QTD-NOME
+             ELSE
+                IF WRK-MODO = 3
+                   PERFORM 0310-FECHAR-LOTE
+                   DISPLAY 'CODIGOS ENCONTRADOS..... ' WRK-QTD-LOTE
+                   DISPLAY 'CODIGOS NAO ENCONTRADOS. ' WRK-QTD-LOTE-NAO
+                ELSE
+                   IF WRK-ACHOU = 0
+                      DISPLAY 'NENHUM REGISTRO CODIGO.. ' WRK-CODIGO.
+           PERFORM 0350-DEFINIR-RETORNO.
+      *-----------------------------------------------------
+       0350-DEFINIR-RETORNO.
+           IF WRK-RETORNO = 0
+              IF WRK-MODO = 2
+                 IF WRK-QTD-NOME = 0
+                    MOVE 4 TO WRK-RETORNO
+                 END-IF
+              ELSE
+                 IF WRK-MODO = 3
+                    IF WRK-QTD-LOTE = 0
+                       MOVE 4 TO WRK-RETORNO
+                    END-IF
+                 ELSE
+                    IF WRK-ACHOU = 0
+                       MOVE 4 TO WRK-RETORNO
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+      *-----------------------------------------------------
+       0310-FECHAR-LOTE.
+           IF FS-ARQCOD-STATUS = '00'
+              CLOSE ARQCOD.
