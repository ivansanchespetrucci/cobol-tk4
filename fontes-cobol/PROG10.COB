@@ -3,14 +3,17 @@
        ENVIRONMENT                     DIVISION.                  
        DATA                            DIVISION.                  
        WORKING-STORAGE                 SECTION.                   
-       77  WRK-NUM         PIC 9(2)    VALUE 8.                   
-       77  WRK-RES         PIC 9(2)    VALUE ZEROS.               
-       77  WRK-CONT        PIC 9(2)    VALUE 0.                   
-       PROCEDURE                       DIVISION.                  
-       0001-PRINCIPAL.                                            
-           PERFORM 0100-IMPRIME VARYING WRK-CONT FROM 1 BY 1      
-             UNTIL WRK-CONT = 11.                                 
-           STOP RUN.                                              
+       77  WRK-NUM         PIC 9(2)    VALUE 8.
+       77  WRK-RES         PIC 9(3)    VALUE ZEROS.
+       77  WRK-CONT        PIC 9(3)    VALUE 0.
+       77  WRK-LIMITE      PIC 9(2)    VALUE 10.
+       PROCEDURE                       DIVISION.
+       0001-PRINCIPAL.
+           DISPLAY 'ATE QUANTO IMPRIMIR A TABUADA (1-99).. '.
+           ACCEPT WRK-LIMITE.
+           PERFORM 0100-IMPRIME VARYING WRK-CONT FROM 1 BY 1
+             UNTIL WRK-CONT > WRK-LIMITE.
+           STOP RUN.
        0100-IMPRIME.                                              
            MULTIPLY WRK-NUM BY WRK-CONT GIVING WRK-RES.           
-           DISPLAY 'NUMERO ' WRK-NUM ' X ' WRK-CONT ' = ' WRK-RES.
\ No newline at end of file
+           DISPLAY 'NUMERO ' WRK-NUM ' X ' WRK-CONT ' = ' WRK-RES.
