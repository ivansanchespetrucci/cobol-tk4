@@ -1,42 +1,95 @@
-==================================================
-======= PROG006
-==================================================
-       IDENTIFICATION                  DIVISION.                      
-       PROGRAM-ID. PROG006.                                           
-      *============================                                   
-      * OPERADORES ARITMETICOS                                        
-      *============================                                   
-       ENVIRONMENT                     DIVISION.                      
-       CONFIGURATION                   SECTION.                       
-       SPECIAL-NAMES.                                                 
-           DECIMAL-POINT IS COMMA.                                    
-       DATA                            DIVISION.                      
-       WORKING-STORAGE                 SECTION.                       
-       77  WRK-VALOR1             PIC 9(05)V99  VALUES ZEROS.         
-       77  WRK-VALOR2             PIC 9(05)V99  VALUES ZEROS.         
-       77  WRK-RESULTADO          PIC 9(05)V99  VALUES ZEROS.         
-      *=====================                                          
-      *== DEIXAR PIC COMO   ZZ9,99  - NA SYSOUT IRA AVISAR SOBRE TRUNC
-      *=====================                                          
-       77  WRK-RESULTADO-ED       PIC ZZ.ZZ9,99  VALUES ZEROS.        
-      *=====================                                          
-      *==                                                             
-      *==                                            
-      *==                                            
-      *==                                            
-      *=====================                         
-       PROCEDURE                       DIVISION.     
-           ACCEPT WRK-VALOR1.                        
-           ACCEPT WRK-VALOR2.                        
-           ADD WRK-VALOR1 WRK-VALOR2 TO WRK-RESULTADO
-           DISPLAY 'VALOR1    ' WRK-VALOR1.          
-           DISPLAY 'VALOR2    ' WRK-VALOR2,          
-            MOVE WRK-RESULTADO TO WRK-RESULTADO-ED.  
-           DISPLAY 'RESULTADO ' WRK-RESULTADO.       
-           DISPLAY 'RESULTADO ' WRK-RESULTADO-ED.    
-           STOP RUN.        
-
-
-//SYSIN    DD *                      
-1500000                              
-1210000   
\ No newline at end of file
+      *==================================================
+      *======= PROG006
+      *==================================================
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID. PROG006.
+      *============================
+      * OPERADORES ARITMETICOS
+      *============================
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT ARQREL ASSIGN TO UT-S-ARQREL
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-ARQREL-STATUS.
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD   ARQREL
+            LABEL RECORDS ARE STANDARD
+            DATA   RECORD IS REG-REL.
+       01   REG-REL                    PIC X(80).
+       WORKING-STORAGE                 SECTION.
+       77  WRK-VALOR1             PIC 9(05)V99  VALUES ZEROS.
+       77  WRK-VALOR2             PIC 9(05)V99  VALUES ZEROS.
+       77  WRK-RESULTADO          PIC 9(05)V99  VALUES ZEROS.
+      *=====================
+      *== DEIXAR PIC COMO   ZZ9,99  - NA SYSOUT IRA AVISAR SOBRE TRUNC
+      *=====================
+       77  WRK-RESULTADO-ED       PIC ZZ.ZZ9,99  VALUES ZEROS.
+       77  WRK-VALOR1-ED          PIC ZZ.ZZ9,99  VALUES ZEROS.
+       77  WRK-VALOR2-ED          PIC ZZ.ZZ9,99  VALUES ZEROS.
+       77  FS-ARQREL-STATUS       PIC XX         VALUE '00'.
+       77  WRK-DATA-REL           PIC 9(08)      VALUE ZEROS.
+      *=====================
+      *==
+      *==
+      *==
+      *=====================
+       PROCEDURE                       DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 0100-INICIAR.
+            PERFORM 0200-PROCESSAR.
+            PERFORM 0900-FINALIZAR.
+           STOP RUN.
+      *-----------------------------------------------------
+       0100-INICIAR.
+           ACCEPT WRK-DATA-REL FROM DATE YYYYMMDD.
+           OPEN OUTPUT ARQREL.
+             IF FS-ARQREL-STATUS NOT = '00'
+                DISPLAY 'ERRO AO ABRIR ARQREL.... ' FS-ARQREL-STATUS.
+           PERFORM 0150-CABECALHO-REL.
+      *-----------------------------------------------------
+       0150-CABECALHO-REL.
+           IF FS-ARQREL-STATUS = '00'
+              MOVE SPACES TO REG-REL
+              STRING 'RELATORIO DE SOMA DE VALORES -- ' WRK-DATA-REL
+                  DELIMITED BY SIZE INTO REG-REL
+              WRITE REG-REL
+              MOVE SPACES TO REG-REL
+              STRING 'VALOR1        VALOR2        RESULTADO'
+                  DELIMITED BY SIZE INTO REG-REL
+              WRITE REG-REL.
+      *-----------------------------------------------------
+       0200-PROCESSAR.
+           ACCEPT WRK-VALOR1.
+           ACCEPT WRK-VALOR2.
+           ADD WRK-VALOR1 WRK-VALOR2 TO WRK-RESULTADO
+               ON SIZE ERROR
+                   DISPLAY 'RESULTADO EXCEDE O TAMANHO DO CAMPO'
+           END-ADD.
+           MOVE WRK-VALOR1    TO WRK-VALOR1-ED.
+           MOVE WRK-VALOR2    TO WRK-VALOR2-ED.
+           MOVE WRK-RESULTADO TO WRK-RESULTADO-ED.
+           DISPLAY 'VALOR1    ' WRK-VALOR1.
+           DISPLAY 'VALOR2    ' WRK-VALOR2.
+           DISPLAY 'RESULTADO ' WRK-RESULTADO.
+           DISPLAY 'RESULTADO ' WRK-RESULTADO-ED.
+           PERFORM 0250-GRAVAR-DETALHE-REL.
+      *-----------------------------------------------------
+       0250-GRAVAR-DETALHE-REL.
+           IF FS-ARQREL-STATUS = '00'
+              MOVE SPACES TO REG-REL
+              STRING WRK-VALOR1-ED '   ' WRK-VALOR2-ED
+                     '   ' WRK-RESULTADO-ED
+                  DELIMITED BY SIZE INTO REG-REL
+              WRITE REG-REL.
+      *-----------------------------------------------------
+       0900-FINALIZAR.
+           IF FS-ARQREL-STATUS = '00'
+              CLOSE ARQREL.
+      *-----------------------------------------------------
+      * MASSA DE TESTE (SYSIN) -- ver jcl/PROG006.JCL
+      *-----------------------------------------------------
