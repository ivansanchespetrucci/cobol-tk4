@@ -0,0 +1,81 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID. PROG023.
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO UT-S-ARQCLI
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS REG-CODIGO
+                  ALTERNATE RECORD KEY IS REG-NOME
+                      WITH DUPLICATES
+                  FILE STATUS IS FS-CLIENTES-STATUS.
+           SELECT ARQCSV ASSIGN TO UT-S-ARQCSV
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-ARQCSV-STATUS.
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD   CLIENTES
+            LABEL RECORDS ARE STANDARD
+            RECORD CONTAINS 111 CHARACTERS
+            BLOCK  CONTAINS 0 RECORDS
+            DATA   RECORD IS CLIENTES.
+       01   REG-CLIENTES.
+           COPY BOOKCLI.
+       FD   ARQCSV
+            LABEL RECORDS ARE STANDARD
+            RECORD CONTAINS 52 CHARACTERS
+            DATA   RECORD IS REG-CSV.
+       01   REG-CSV                    PIC X(52).
+       WORKING-STORAGE                 SECTION.
+       77  FS-CLIENTES      PIC X VALUE 'N'.
+       77  FS-CLIENTES-STATUS PIC XX VALUE '00'.
+       77  FS-ARQCSV-STATUS PIC XX VALUE '00'.
+       77  WRK-GRAVADOS     PIC 9(05) VALUE 0.
+       01  WRK-LINHA-CSV.
+           05 WRK-CSV-CODIGO           PIC 9(05).
+           05 FILLER                   PIC X(01) VALUE ','.
+           05 WRK-CSV-NOME             PIC X(20).
+           05 FILLER                   PIC X(01) VALUE ','.
+           05 WRK-CSV-ENDERECO         PIC X(25).
+       PROCEDURE                        DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 0100-INICIAR.
+            PERFORM 0200-PROCESSAR UNTIL FS-CLIENTES = 'F'.
+            PERFORM 0300-FINALIZAR.
+           STOP RUN.
+      *-----------------------------------------------------
+       0100-INICIAR.
+           OPEN INPUT CLIENTES.
+             IF FS-CLIENTES-STATUS NOT = '00'
+                DISPLAY 'ERRO AO ABRIR CLIENTES.. ' FS-CLIENTES-STATUS
+                MOVE 'F' TO FS-CLIENTES
+                GO TO 0100-FIM.
+           OPEN OUTPUT ARQCSV.
+             IF FS-ARQCSV-STATUS NOT = '00'
+                DISPLAY 'ERRO AO ABRIR ARQCSV.... ' FS-ARQCSV-STATUS
+                MOVE 'F' TO FS-CLIENTES
+                GO TO 0100-FIM.
+            READ CLIENTES AT END
+                          MOVE 'F' TO FS-CLIENTES.
+              IF FS-CLIENTES = 'F'
+                 DISPLAY 'NENHUM REGISTRO NO ARQUIVO'.
+       0100-FIM.
+      *-----------------------------------------------------
+       0200-PROCESSAR.
+           MOVE REG-CODIGO   TO WRK-CSV-CODIGO.
+           MOVE REG-NOME     TO WRK-CSV-NOME.
+           MOVE REG-ENDERECO TO WRK-CSV-ENDERECO.
+           MOVE WRK-LINHA-CSV TO REG-CSV.
+           WRITE REG-CSV.
+           ADD 1 TO WRK-GRAVADOS.
+           READ CLIENTES AT END
+                         MOVE 'F' TO FS-CLIENTES.
+      *-----------------------------------------------------
+       0300-FINALIZAR.
+            CLOSE CLIENTES.
+            CLOSE ARQCSV.
+            DISPLAY 'REGISTROS EXPORTADOS.. ' WRK-GRAVADOS.
