@@ -0,0 +1 @@
+           05 REG-CODIGO           PIC 9(05).
