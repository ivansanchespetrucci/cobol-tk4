@@ -0,0 +1,31 @@
+           01  BOOKMES-TABELA-MESES.
+               05 FILLER PIC X(09) VALUE 'JANEIRO  '.
+               05 FILLER PIC X(09) VALUE 'FEVEREIRO'.
+               05 FILLER PIC X(09) VALUE 'MARCO    '.
+               05 FILLER PIC X(09) VALUE 'ABRIL    '.
+               05 FILLER PIC X(09) VALUE 'MAIO     '.
+               05 FILLER PIC X(09) VALUE 'JUNHO    '.
+               05 FILLER PIC X(09) VALUE 'JULHO    '.
+               05 FILLER PIC X(09) VALUE 'AGOSTO   '.
+               05 FILLER PIC X(09) VALUE 'SETEMBRO '.
+               05 FILLER PIC X(09) VALUE 'OUTUBRO  '.
+               05 FILLER PIC X(09) VALUE 'NOVEMBRO '.
+               05 FILLER PIC X(09) VALUE 'DEZEMBRO '.
+           01  WRK-MES REDEFINES BOOKMES-TABELA-MESES.
+               05 WRK-MES-EXT PIC X(09) OCCURS 12.
+           01  BOOKMES-TABELA-ABREV.
+               05 FILLER PIC X(03) VALUE 'JAN'.
+               05 FILLER PIC X(03) VALUE 'FEV'.
+               05 FILLER PIC X(03) VALUE 'MAR'.
+               05 FILLER PIC X(03) VALUE 'ABR'.
+               05 FILLER PIC X(03) VALUE 'MAI'.
+               05 FILLER PIC X(03) VALUE 'JUN'.
+               05 FILLER PIC X(03) VALUE 'JUL'.
+               05 FILLER PIC X(03) VALUE 'AGO'.
+               05 FILLER PIC X(03) VALUE 'SET'.
+               05 FILLER PIC X(03) VALUE 'OUT'.
+               05 FILLER PIC X(03) VALUE 'NOV'.
+               05 FILLER PIC X(03) VALUE 'DEZ'.
+           01  WRK-MES-ABR REDEFINES BOOKMES-TABELA-ABREV.
+               05 WRK-MES-ABR-EXT PIC X(03) OCCURS 12.
+
