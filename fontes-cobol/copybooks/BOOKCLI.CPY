@@ -0,0 +1,9 @@
+           COPY BOOKCOD.
+           05 REG-NOME             PIC X(20).
+           05 REG-ENDERECO         PIC X(25).
+           05 REG-DATA-EFETIVA     PIC 9(08).
+           05 REG-ENDERECO-ANT     PIC X(25).
+           05 REG-DATA-ANT         PIC 9(08).
+           05 REG-CEP              PIC 9(08).
+           05 REG-TELEFONE         PIC X(11).
+           05 REG-STATUS           PIC X(01).
