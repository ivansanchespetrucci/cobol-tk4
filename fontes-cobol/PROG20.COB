@@ -1,14 +1,41 @@
-       IDENTIFICATION                  DIVISION.                
-       PROGRAM-ID. PROG020.                                     
-       ENVIRONMENT                     DIVISION.                
-       DATA                            DIVISION.                
-       LINKAGE                         SECTION.                 
-           01 LS-NUMERO    PIC  9.                              
-           01 LS-MENSAGEM  PIC X(15).                           
-       PROCEDURE  DIVISION USING LS-NUMERO, LS-MENSAGEM.        
-           DISPLAY 'RECEBIDO..: ' LS-NUMERO.                    
-           IF LS-NUMERO EQUAL 1                                 
-              MOVE 'SAO PAULO ' TO LS-MENSAGEM.                  
-           IF LS-NUMERO EQUAL 2                                 
-              MOVE 'RIO DE JANEIRO ' TO LS-MENSAGEM.                  
-           GOBACK.   
\ No newline at end of file
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID. PROG020.
+       ENVIRONMENT                     DIVISION.
+       DATA                            DIVISION.
+       LINKAGE                         SECTION.
+           01 LS-NUMERO    PIC  9(2).
+           01 LS-MENSAGEM  PIC X(15).
+       PROCEDURE  DIVISION USING LS-NUMERO, LS-MENSAGEM.
+           DISPLAY 'RECEBIDO..: ' LS-NUMERO.
+           EVALUATE LS-NUMERO
+               WHEN 1  MOVE 'SAO PAULO'       TO LS-MENSAGEM
+               WHEN 2  MOVE 'RIO DE JANEIRO'  TO LS-MENSAGEM
+               WHEN 3  MOVE 'BELO HORIZONTE'  TO LS-MENSAGEM
+               WHEN 4  MOVE 'SALVADOR'        TO LS-MENSAGEM
+               WHEN 5  MOVE 'BRASILIA'        TO LS-MENSAGEM
+               WHEN 6  MOVE 'FORTALEZA'       TO LS-MENSAGEM
+               WHEN 7  MOVE 'MANAUS'          TO LS-MENSAGEM
+               WHEN 8  MOVE 'CURITIBA'        TO LS-MENSAGEM
+               WHEN 9  MOVE 'RECIFE'          TO LS-MENSAGEM
+               WHEN 10 MOVE 'PORTO ALEGRE'    TO LS-MENSAGEM
+               WHEN 11 MOVE 'BELEM'           TO LS-MENSAGEM
+               WHEN 12 MOVE 'GOIANIA'         TO LS-MENSAGEM
+               WHEN 13 MOVE 'SAO LUIS'        TO LS-MENSAGEM
+               WHEN 14 MOVE 'MACEIO'          TO LS-MENSAGEM
+               WHEN 15 MOVE 'NATAL'           TO LS-MENSAGEM
+               WHEN 16 MOVE 'CAMPO GRANDE'    TO LS-MENSAGEM
+               WHEN 17 MOVE 'TERESINA'        TO LS-MENSAGEM
+               WHEN 18 MOVE 'JOAO PESSOA'     TO LS-MENSAGEM
+               WHEN 19 MOVE 'ARACAJU'         TO LS-MENSAGEM
+               WHEN 20 MOVE 'CUIABA'          TO LS-MENSAGEM
+               WHEN 21 MOVE 'PORTO VELHO'     TO LS-MENSAGEM
+               WHEN 22 MOVE 'MACAPA'          TO LS-MENSAGEM
+               WHEN 23 MOVE 'RIO BRANCO'      TO LS-MENSAGEM
+               WHEN 24 MOVE 'BOA VISTA'       TO LS-MENSAGEM
+               WHEN 25 MOVE 'FLORIANOPOLIS'   TO LS-MENSAGEM
+               WHEN 26 MOVE 'VITORIA'         TO LS-MENSAGEM
+               WHEN 27 MOVE 'PALMAS'          TO LS-MENSAGEM
+               WHEN OTHER
+                       MOVE 'CODIGO INVALIDO' TO LS-MENSAGEM
+           END-EVALUATE.
+           GOBACK.
