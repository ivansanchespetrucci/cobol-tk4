@@ -0,0 +1,137 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID. PROG028.
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO UT-S-ARQCLI
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS REG-CODIGO
+                  ALTERNATE RECORD KEY IS REG-NOME
+                      WITH DUPLICATES
+                  FILE STATUS IS FS-CLIENTES-STATUS.
+           SELECT ARQEXT ASSIGN TO UT-S-ARQEXT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-ARQEXT-STATUS.
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD   CLIENTES
+            LABEL RECORDS ARE STANDARD
+            RECORD CONTAINS 111 CHARACTERS
+            BLOCK  CONTAINS 0 RECORDS
+            DATA   RECORD IS CLIENTES.
+       01   REG-CLIENTES.
+           COPY BOOKCLI.
+       FD   ARQEXT
+            LABEL RECORDS ARE STANDARD
+            DATA   RECORD IS REG-EXT.
+       01   REG-EXT.
+            05 REG-EXT-CODIGO   PIC 9(05).
+            05 REG-EXT-NOME     PIC X(20).
+            05 REG-EXT-ENDERECO PIC X(25).
+       WORKING-STORAGE                 SECTION.
+       77  FS-CLIENTES        PIC X VALUE 'N'.
+       77  FS-ARQEXT          PIC X VALUE 'N'.
+       77  FS-CLIENTES-STATUS PIC XX VALUE '00'.
+       77  FS-ARQEXT-STATUS   PIC XX VALUE '00'.
+       77  WRK-ARQEXT-ABERTO    PIC 9 VALUE 0.
+       77  WRK-CLIENTES-ABERTO  PIC 9 VALUE 0.
+       01  WRK-TAB-EXTRATO.
+           05 WRK-TAB-CODIGO OCCURS 500 TIMES PIC 9(05).
+       77  WRK-TAB-QTD        PIC 9(03) VALUE 0.
+       77  WRK-IDX            PIC 9(03) VALUE 0.
+       77  WRK-ENCONTROU      PIC 9     VALUE 0.
+       77  WRK-QTD-NOVOS      PIC 9(05) VALUE 0.
+       77  WRK-QTD-ALTERADOS  PIC 9(05) VALUE 0.
+       77  WRK-QTD-IGUAIS     PIC 9(05) VALUE 0.
+       77  WRK-QTD-AUSENTES   PIC 9(05) VALUE 0.
+       PROCEDURE                        DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 0100-INICIAR.
+            IF FS-ARQEXT-STATUS = '00' AND FS-CLIENTES-STATUS = '00'
+               PERFORM 0200-COMPARAR-EXTRATO
+               PERFORM 0400-VERIFICAR-AUSENTES.
+            PERFORM 0900-FINALIZAR.
+           STOP RUN.
+      *-----------------------------------------------------
+       0100-INICIAR.
+           OPEN INPUT ARQEXT.
+             IF FS-ARQEXT-STATUS NOT = '00'
+                DISPLAY 'ERRO AO ABRIR ARQEXT... ' FS-ARQEXT-STATUS
+                GO TO 0100-FIM.
+           MOVE 1 TO WRK-ARQEXT-ABERTO.
+           OPEN INPUT CLIENTES.
+             IF FS-CLIENTES-STATUS NOT = '00'
+                DISPLAY 'ERRO AO ABRIR CLIENTES.. ' FS-CLIENTES-STATUS
+                GO TO 0100-FIM.
+           MOVE 1 TO WRK-CLIENTES-ABERTO.
+           DISPLAY 'RELATORIO DE COMPARACAO DE CADASTRO '.
+           DISPLAY '------------------------------------'.
+           READ ARQEXT AT END
+                       MOVE 'F' TO FS-ARQEXT.
+       0100-FIM.
+      *-----------------------------------------------------
+       0200-COMPARAR-EXTRATO.
+           PERFORM 0210-PROCESSAR-REGISTRO UNTIL FS-ARQEXT = 'F'.
+      *-----------------------------------------------------
+       0210-PROCESSAR-REGISTRO.
+           IF WRK-TAB-QTD > 499
+              DISPLAY 'EXTRATO EXCEDE O LIMITE DE 500 REGISTROS'
+              MOVE 'F' TO FS-ARQEXT
+              GO TO 0210-FIM.
+           ADD 1 TO WRK-TAB-QTD.
+           MOVE REG-EXT-CODIGO TO WRK-TAB-CODIGO (WRK-TAB-QTD).
+           MOVE REG-EXT-CODIGO TO REG-CODIGO.
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY 'NOVO....... ' REG-EXT-CODIGO ' '
+                           REG-EXT-NOME
+                   ADD 1 TO WRK-QTD-NOVOS
+               NOT INVALID KEY
+                   IF REG-NOME NOT = REG-EXT-NOME
+                      OR REG-ENDERECO NOT = REG-EXT-ENDERECO
+                      DISPLAY 'ALTERADO... ' REG-EXT-CODIGO ' '
+                              REG-EXT-NOME
+                      ADD 1 TO WRK-QTD-ALTERADOS
+                   ELSE
+                      ADD 1 TO WRK-QTD-IGUAIS
+           END-READ.
+           READ ARQEXT AT END
+                       MOVE 'F' TO FS-ARQEXT.
+       0210-FIM.
+      *-----------------------------------------------------
+       0400-VERIFICAR-AUSENTES.
+           CLOSE CLIENTES.
+           OPEN INPUT CLIENTES.
+           READ CLIENTES NEXT RECORD AT END
+                         MOVE 'F' TO FS-CLIENTES.
+           PERFORM 0410-CHECAR-AUSENTE UNTIL FS-CLIENTES = 'F'.
+      *-----------------------------------------------------
+       0410-CHECAR-AUSENTE.
+           MOVE 0 TO WRK-ENCONTROU.
+           PERFORM 0420-PROCURAR-CODIGO
+               VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX > WRK-TAB-QTD OR WRK-ENCONTROU = 1.
+           IF WRK-ENCONTROU = 0
+              DISPLAY 'AUSENTE..... ' REG-CODIGO ' ' REG-NOME
+              ADD 1 TO WRK-QTD-AUSENTES.
+           READ CLIENTES NEXT RECORD AT END
+                         MOVE 'F' TO FS-CLIENTES.
+      *-----------------------------------------------------
+       0420-PROCURAR-CODIGO.
+           IF WRK-TAB-CODIGO (WRK-IDX) = REG-CODIGO
+              MOVE 1 TO WRK-ENCONTROU.
+      *-----------------------------------------------------
+       0900-FINALIZAR.
+           IF WRK-ARQEXT-ABERTO = 1
+              CLOSE ARQEXT.
+           IF WRK-CLIENTES-ABERTO = 1
+              CLOSE CLIENTES.
+           DISPLAY '------------------------------------'.
+           DISPLAY 'NOVOS.................. ' WRK-QTD-NOVOS.
+           DISPLAY 'ALTERADOS............... ' WRK-QTD-ALTERADOS.
+           DISPLAY 'SEM ALTERACAO............ ' WRK-QTD-IGUAIS.
+           DISPLAY 'AUSENTES DO EXTRATO...... ' WRK-QTD-AUSENTES.
