@@ -0,0 +1,13 @@
+//PROG003  JOB (CONTAB),'SOMA DE VALORES',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* EXECUTA O PROG003 -- SOMA DE DOIS VALORES COM VERIFICACAO
+//* DE ESTOURO DE CAMPO (ON SIZE ERROR)
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=PROG003
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//SYSIN    DD  *
+015
+120
+/*
