@@ -0,0 +1,22 @@
+//CLINOT   JOB (CADCLI),'CICLO NOTURNO CLIENTES',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* JOB NOTURNO CONSOLIDADO DO CADASTRO DE CLIENTES
+//* PROG031 EXECUTA EM UM UNICO PASSO A CARGA (PROG016), A
+//* LISTAGEM (PROG014) E A PESQUISA (PROG017), GRAVANDO EM ARQDRV
+//* UM LOG UNICO DO CICLO COMPLETO
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=PROG031
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ARQCLI   DD  DSN=PROD.CLIENTES.MASTER,DISP=SHR
+//ARQLOG   DD  DSN=PROD.CLIENTES.LOG,DISP=MOD
+//ARQCKPT  DD  DSN=PROD.CLIENTES.CKPT,DISP=SHR
+//ARQSTAT  DD  DSN=PROD.CLIENTES.STAT,DISP=SHR
+//ARQDRV   DD  DSN=PROD.CLIENTES.CICLO,DISP=MOD
+//SYSOUT   DD  SYSOUT=*
+//SYSIN    DD  *
+10022PEDRO ALMEIDA       RUA SETE DE SETEMBRO 88  0019800011923456789
+99999                                             00000000
+1
+10022
+/*
