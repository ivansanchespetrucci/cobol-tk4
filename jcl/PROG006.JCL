@@ -0,0 +1,15 @@
+//PROG006  JOB (CONTAB),'SOMA DE VALORES ED',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* EXECUTA O PROG006 -- SOMA DE DOIS VALORES COM SAIDA EDITADA
+//* E VERIFICACAO DE ESTOURO DE CAMPO (ON SIZE ERROR)
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=PROG006
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ARQREL   DD  DSN=PROD.CONTAB.RELATORIO,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD  SYSOUT=*
+//SYSIN    DD  *
+1500000
+1210000
+/*
