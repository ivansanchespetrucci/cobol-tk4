@@ -0,0 +1,32 @@
+//CLIDIA   JOB (CADCLI),'ATUALIZ DIARIA CLIENTES',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* JOB DIARIO DO CADASTRO DE CLIENTES
+//* PASSO 1 - PROG029 COPIA O CADASTRO ATUAL PARA UM BACKUP DATADO
+//*           (GDG) ANTES DE QUALQUER CARGA
+//* PASSO 2 - PROG016 CARREGA O(S) NOVO(S) CLIENTE(S) DO DIA
+//* PASSO 3 - PROG014 EMITE A LISTAGEM ATUALIZADA DO CADASTRO
+//*--------------------------------------------------------------
+//STEP005  EXEC PGM=PROG029
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ARQCLI   DD  DSN=PROD.CLIENTES.MASTER,DISP=SHR
+//ARQBKP   DD  DSN=PROD.CLIENTES.BACKUP(+1),DISP=(NEW,CATLG,CATLG)
+//SYSOUT   DD  SYSOUT=*
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=PROG016,COND=(0,NE,STEP005)
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ARQCLI   DD  DSN=PROD.CLIENTES.MASTER,DISP=SHR
+//ARQLOG   DD  DSN=PROD.CLIENTES.LOG,DISP=MOD
+//SYSOUT   DD  SYSOUT=*
+//SYSIN    DD  *
+10020JOAO DA SILVA       RUA DAS FLORES 123       0131010011987654321
+10021MARIA SOUZA         AV BRASIL 456            0456700011912345678
+99999                                             00000000
+/*
+//*--------------------------------------------------------------
+//STEP020  EXEC PGM=PROG014,COND=(0,NE,STEP010)
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ARQCLI   DD  DSN=PROD.CLIENTES.MASTER,DISP=SHR
+//ARQCKPT  DD  DSN=PROD.CLIENTES.CKPT,DISP=SHR
+//ARQSTAT  DD  DSN=PROD.CLIENTES.STAT,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
